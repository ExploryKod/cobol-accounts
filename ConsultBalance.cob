@@ -1,16 +1,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ConsultBalance.
-       
+
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "ReasonCodes.cpy".
+
        LINKAGE SECTION.
        01 ACCOUNT-1-ID  PIC 9(5).
        01 ACCOUNT-1-BALANCE       PIC 9(5)V99.
-       01 ERROR-CODE   PIC 9(1).
+       01 ACCOUNT-1-STATUS        PIC X(1).
+       01 ERROR-CODE   PIC 9(2).
 
-       PROCEDURE DIVISION USING ACCOUNT-1-ID ACCOUNT-1-BALANCE ERROR-CODE.
+       PROCEDURE DIVISION USING ACCOUNT-1-ID ACCOUNT-1-BALANCE
+           ACCOUNT-1-STATUS ERROR-CODE.
+           IF ACCOUNT-1-STATUS = "C"
+               DISPLAY "Error: account " ACCOUNT-1-ID " is closed."
+               MOVE RC-ACCOUNT-CLOSED TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF ACCOUNT-1-STATUS = "F"
+               DISPLAY "Error: account " ACCOUNT-1-ID " is frozen."
+               MOVE RC-ACCOUNT-FROZEN TO ERROR-CODE
+               GOBACK
+           END-IF.
            DISPLAY "Consulting balance for account : " ACCOUNT-1-ID.
            DISPLAY "Balance : " ACCOUNT-1-BALANCE.
-           MOVE 0 TO ERROR-CODE.
+           MOVE RC-SUCCESS TO ERROR-CODE.
            GOBACK.
-
-           
\ No newline at end of file
