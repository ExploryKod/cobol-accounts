@@ -1,30 +1,101 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Withdrawal.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "LedgerFileControl.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LEDGER.
+           COPY "LedgerRecord.cpy".
+
        WORKING-STORAGE SECTION.
-       01 AMOUNT PIC 9(5)V99.
+       COPY "ReasonCodes.cpy".
+       01 WS-LEDGER-FILE-STATUS PIC X(2).
        01 RESULT-BALANCE PIC 9(5)V99.
+       01 WS-AVAILABLE-FLOOR PIC S9(5)V99.
 
        LINKAGE SECTION.
        01 ACCOUNT-1-ID  PIC 9(5).
        01 ACCOUNT-1-BALANCE       PIC 9(5)V99.
-       01 ERROR-CODE   PIC 9(1).
+       01 ACCOUNT-1-STATUS        PIC X(1).
+       01 AMOUNT                  PIC 9(5)V99.
+       01 ACCOUNT-1-DAILY-LIMIT   PIC 9(7)V99.
+       01 ACCOUNT-1-TXN-LIMIT     PIC 9(7)V99.
+       01 ACCOUNT-1-DAILY-TOTAL   PIC 9(7)V99.
+       01 ACCOUNT-1-MIN-BALANCE   PIC 9(5)V99.
+       01 ACCOUNT-1-OVERDRAFT-LIMIT PIC 9(5)V99.
+       01 ERROR-CODE   PIC 9(2).
 
-       PROCEDURE DIVISION USING ACCOUNT-1-ID ACCOUNT-1-BALANCE ERROR-CODE.
-           DISPLAY "Enter amount to withdraw: ".
-           ACCEPT AMOUNT.      
+       PROCEDURE DIVISION USING ACCOUNT-1-ID ACCOUNT-1-BALANCE
+           ACCOUNT-1-STATUS AMOUNT
+           ACCOUNT-1-DAILY-LIMIT ACCOUNT-1-TXN-LIMIT
+           ACCOUNT-1-DAILY-TOTAL ACCOUNT-1-MIN-BALANCE
+           ACCOUNT-1-OVERDRAFT-LIMIT ERROR-CODE.
+           IF ACCOUNT-1-STATUS = "C"
+               DISPLAY "Error: account " ACCOUNT-1-ID " is closed."
+               MOVE RC-ACCOUNT-CLOSED TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF ACCOUNT-1-STATUS = "F"
+               DISPLAY "Error: account " ACCOUNT-1-ID " is frozen."
+               MOVE RC-ACCOUNT-FROZEN TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF AMOUNT IS NOT NUMERIC OR AMOUNT = 0
+               DISPLAY "Error: invalid amount."
+               MOVE RC-INVALID-AMOUNT TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF AMOUNT > ACCOUNT-1-TXN-LIMIT
+               DISPLAY "Error: amount exceeds per-transaction limit."
+               MOVE RC-TRANSACTION-LIMIT-EXCEEDED TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF ACCOUNT-1-DAILY-TOTAL + AMOUNT > ACCOUNT-1-DAILY-LIMIT
+               DISPLAY "Error: amount would exceed daily limit."
+               MOVE RC-DAILY-LIMIT-EXCEEDED TO ERROR-CODE
+               GOBACK
+           END-IF.
            DISPLAY "Withdrawing " AMOUNT " from account " ACCOUNT-1-ID.
-         
-           IF ACCOUNT-1-BALANCE >= AMOUNT
+
+           COMPUTE WS-AVAILABLE-FLOOR =
+               ACCOUNT-1-MIN-BALANCE - ACCOUNT-1-OVERDRAFT-LIMIT.
+           IF ACCOUNT-1-BALANCE - AMOUNT >= WS-AVAILABLE-FLOOR
                COMPUTE RESULT-BALANCE = ACCOUNT-1-BALANCE - AMOUNT
                MOVE RESULT-BALANCE TO ACCOUNT-1-BALANCE
-               DISPLAY "New balance for account " ACCOUNT-1-ID " : " ACCOUNT-1-BALANCE
-               MOVE 0 TO ERROR-CODE
+               DISPLAY "New balance for account " ACCOUNT-1-ID
+                   " : " ACCOUNT-1-BALANCE
+               ADD AMOUNT TO ACCOUNT-1-DAILY-TOTAL
+               MOVE RC-SUCCESS TO ERROR-CODE
+               PERFORM WRITE-LEDGER-ENTRY
            ELSE
-               DISPLAY "Error: Insufficient funds in account " ACCOUNT-1-ID
-               MOVE 1 TO ERROR-CODE
+               IF ACCOUNT-1-MIN-BALANCE = 0 AND
+                   ACCOUNT-1-OVERDRAFT-LIMIT = 0
+                   DISPLAY "Error: insufficient funds in account "
+                       ACCOUNT-1-ID
+                   MOVE RC-INSUFFICIENT-FUNDS TO ERROR-CODE
+               ELSE
+                   DISPLAY "Error: withdrawal would breach the minimum "
+                       "balance/overdraft limit for account "
+                       ACCOUNT-1-ID
+                   MOVE RC-BELOW-MINIMUM-BALANCE TO ERROR-CODE
+               END-IF
            END-IF
 
            DISPLAY "Withdrawal action completed.".
            GOBACK.
+
+       WRITE-LEDGER-ENTRY.
+           OPEN EXTEND TRANSACTION-LEDGER.
+           ACCEPT LEDG-DATE FROM DATE YYYYMMDD.
+           ACCEPT LEDG-TIME FROM TIME.
+           MOVE ACCOUNT-1-ID TO LEDG-ACCT-ID.
+           MOVE "WITHDRAWAL" TO LEDG-TXN-TYPE.
+           MOVE "DEBIT" TO LEDG-DIRECTION.
+           MOVE AMOUNT TO LEDG-AMOUNT.
+           MOVE ACCOUNT-1-BALANCE TO LEDG-BALANCE.
+           WRITE LEDGER-RECORD.
+           CLOSE TRANSACTION-LEDGER.
