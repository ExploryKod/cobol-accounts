@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CustomerRecord.cpy
+      * Shared record layout for the CUSTOMER-FILE indexed file. Links
+      * a customer to the set of account ids they own so ConsultBalance
+      * and the web front end can show "all accounts for this
+      * customer" without the caller already knowing every account id.
+      ******************************************************************
+       01 CUSTOMER-RECORD.
+           05 CUST-ID                PIC 9(5).
+           05 CUST-NAME              PIC X(30).
+           05 CUST-CONTACT           PIC X(30).
+           05 CUST-ACCOUNT-COUNT     PIC 9(2).
+           05 CUST-ACCOUNT-IDS       PIC 9(5) OCCURS 10 TIMES.
