@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CheckpointRecord.cpy
+      * Restart checkpoint for BatchTransferDriver - records the
+      * number of the last batch transaction record fully completed
+      * (applied or rejected) so a rerun after a mid-job failure can
+      * skip records already actioned instead of double-posting them.
+      * CKPT-PENDING-RECORD/CKPT-PENDING-STAGE track a TRANSFER record
+      * whose from-side debit has already been committed but whose
+      * to-side credit has not, so a restart mid-record credits the
+      * to-account instead of re-running (and re-debiting) the transfer.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-COMPLETED    PIC 9(5).
+           05 CKPT-PENDING-RECORD    PIC 9(5).
+           05 CKPT-PENDING-STAGE     PIC X(1).
