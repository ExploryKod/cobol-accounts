@@ -0,0 +1,9 @@
+      ******************************************************************
+      * LedgerFileControl.cpy
+      * FILE-CONTROL entry for the shared TRANSACTION-LEDGER file.
+      * COPY this inside FILE-CONTROL in any program that appends to
+      * the ledger (Transfer, Withdrawal, Deposit, ...).
+      ******************************************************************
+           SELECT TRANSACTION-LEDGER ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-FILE-STATUS.
