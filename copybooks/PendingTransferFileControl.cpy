@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PendingTransferFileControl.cpy
+      * SELECT clause for the indexed pending-transfer file, keyed by
+      * PT-ID so it can be looked up by an approver and swept in order.
+      ******************************************************************
+           SELECT PENDING-TRANSFER-FILE ASSIGN TO "PENDXFER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PT-ID
+               FILE STATUS IS WS-PENDING-TRANSFER-FILE-STATUS.
