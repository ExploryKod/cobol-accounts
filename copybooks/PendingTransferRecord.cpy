@@ -0,0 +1,17 @@
+      ******************************************************************
+      * PendingTransferRecord.cpy
+      * Shared record layout for the PENDING-TRANSFER-FILE indexed
+      * file. Transfer.cob files a record here instead of moving money
+      * whenever AMOUNT exceeds its approval threshold; an approver
+      * later reviews it via ApprovalMaintenance.
+      ******************************************************************
+       01 PENDING-TRANSFER-RECORD.
+           05 PT-ID                  PIC 9(8).
+      *    Generated from ACCEPT ... FROM TIME (HHMMSSCC) when the
+      *    request is filed; unique enough for a single teller desk.
+           05 PT-FROM-ACCT-ID        PIC 9(5).
+           05 PT-TO-ACCT-ID          PIC 9(5).
+           05 PT-AMOUNT              PIC 9(5)V99.
+           05 PT-REQUESTED-DATE      PIC 9(8).
+           05 PT-STATUS              PIC X(1).
+      *    "P" pending, "A" approved, "R" rejected.
