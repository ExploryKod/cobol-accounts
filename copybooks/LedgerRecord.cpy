@@ -0,0 +1,14 @@
+      ******************************************************************
+      * LedgerRecord.cpy
+      * Shared record layout for the TRANSACTION-LEDGER audit file.
+      * Appended to by Transfer, Withdrawal and Deposit after every
+      * successful movement of funds.
+      ******************************************************************
+       01 LEDGER-RECORD.
+           05 LEDG-DATE              PIC 9(8).
+           05 LEDG-TIME              PIC 9(6).
+           05 LEDG-ACCT-ID           PIC 9(5).
+           05 LEDG-TXN-TYPE          PIC X(10).
+           05 LEDG-DIRECTION         PIC X(6).
+           05 LEDG-AMOUNT            PIC 9(5)V99.
+           05 LEDG-BALANCE           PIC 9(5)V99.
