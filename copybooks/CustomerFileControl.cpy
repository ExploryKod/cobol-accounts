@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CustomerFileControl.cpy
+      * SELECT clause for the indexed customer file, keyed by CUST-ID.
+      ******************************************************************
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
