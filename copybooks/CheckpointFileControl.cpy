@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CheckpointFileControl.cpy
+      * FILE-CONTROL entry for the BatchTransferDriver restart
+      * checkpoint file.
+      ******************************************************************
+           SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
