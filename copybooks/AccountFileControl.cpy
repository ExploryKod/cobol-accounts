@@ -0,0 +1,11 @@
+      ******************************************************************
+      * AccountFileControl.cpy
+      * FILE-CONTROL entry for the shared ACCOUNT-MASTER file. COPY
+      * this inside FILE-CONTROL in any program that opens the account
+      * master (AccountMainManagement, AccountMaintenance, ...).
+      ******************************************************************
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
