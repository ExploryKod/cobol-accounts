@@ -0,0 +1,8 @@
+      ******************************************************************
+      * BatchTxnFileControl.cpy
+      * FILE-CONTROL entry for the BATCH-TRANSACTION-FILE processed by
+      * BatchTransferDriver.
+      ******************************************************************
+           SELECT BATCH-TRANSACTION-FILE ASSIGN TO "BATCHTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
