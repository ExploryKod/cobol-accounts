@@ -0,0 +1,13 @@
+      ******************************************************************
+      * BatchTxnRecord.cpy
+      * Shared record layout for the BATCH-TRANSACTION-FILE read by
+      * BatchTransferDriver. One record per pending transfer or
+      * withdrawal to be applied unattended.
+      ******************************************************************
+       01 BATCH-TXN-RECORD.
+           05 BATCH-TXN-TYPE         PIC X(10).
+      *    "TRANSFER" or "WITHDRAWAL".
+           05 BATCH-FROM-ACCT-ID     PIC 9(5).
+           05 BATCH-TO-ACCT-ID       PIC 9(5).
+      *    Unused for WITHDRAWAL records.
+           05 BATCH-AMOUNT           PIC 9(5)V99.
