@@ -0,0 +1,18 @@
+      ******************************************************************
+      * StandingOrderRecord.cpy
+      * Shared record layout for the STANDING-ORDER-FILE indexed file.
+      * One record per recurring transfer; StandingOrderDriver walks
+      * this file each run and applies whichever orders are due.
+      ******************************************************************
+       01 STANDING-ORDER-RECORD.
+           05 SO-ID                  PIC 9(5).
+           05 SO-FROM-ACCT-ID        PIC 9(5).
+           05 SO-TO-ACCT-ID          PIC 9(5).
+           05 SO-AMOUNT              PIC 9(5)V99.
+           05 SO-FREQUENCY           PIC X(1).
+      *    "M" monthly, "W" weekly.
+           05 SO-DAY-OF-MONTH        PIC 9(2).
+      *    Used when SO-FREQUENCY is "M"; day of month the order runs.
+           05 SO-NEXT-RUN-DATE       PIC 9(8).
+           05 SO-STATUS              PIC X(1).
+      *    "A" active, "X" stopped.
