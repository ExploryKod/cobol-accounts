@@ -0,0 +1,29 @@
+      ******************************************************************
+      * AccountRecord.cpy
+      * Shared record layout for the ACCOUNT-MASTER indexed file.
+      ******************************************************************
+       01 ACCOUNT-RECORD.
+           05 ACCT-ID                PIC 9(5).
+           05 ACCT-BALANCE           PIC 9(5)V99.
+           05 ACCT-STATUS            PIC X(1).
+      *    "A" active, "F" frozen, "C" closed.
+           05 ACCT-DAILY-LIMIT       PIC 9(7)V99.
+           05 ACCT-TXN-LIMIT         PIC 9(7)V99.
+           05 ACCT-DAILY-TOTAL       PIC 9(7)V99.
+           05 ACCT-DAILY-DATE        PIC 9(8).
+           05 ACCT-PIN               PIC 9(4).
+           05 ACCT-MIN-BALANCE       PIC 9(5)V99.
+           05 ACCT-OVERDRAFT-LIMIT   PIC 9(5)V99.
+           05 ACCT-CURRENCY          PIC X(3).
+      *    ISO 4217 code, e.g. "EUR", "USD".
+           05 ACCT-TYPE              PIC X(1).
+      *    "C" checking, "S" savings.
+           05 ACCT-VERSION           PIC 9(9).
+      *    Incremented on every REWRITE; callers capture this at READ
+      *    time and compare it back before REWRITE to detect a
+      *    concurrent update to the same account (optimistic locking).
+           05 ACCT-APPROVAL-THRESHOLD PIC 9(7)V99.
+      *    Transfers out of this account above this amount are filed
+      *    as a pending maker-checker request instead of moving money
+      *    (see Transfer.cob). Per-account so it can be tightened or
+      *    relaxed without a recompile.
