@@ -0,0 +1,11 @@
+      ******************************************************************
+      * StandingOrderFileControl.cpy
+      * SELECT clause for the indexed standing-order file, keyed by
+      * SO-ID so a program can both sweep it sequentially (batch
+      * driver) and look a single order up at random (maintenance).
+      ******************************************************************
+           SELECT STANDING-ORDER-FILE ASSIGN TO "STANDORD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SO-ID
+               FILE STATUS IS WS-STANDING-ORDER-FILE-STATUS.
