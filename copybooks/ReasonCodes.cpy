@@ -0,0 +1,20 @@
+      ******************************************************************
+      * ReasonCodes.cpy
+      * Shared reason codes returned via ERROR-CODE by ConsultBalance,
+      * Transfer, Withdrawal and Deposit. COPY into WORKING-STORAGE
+      * SECTION. Callers should compare ERROR-CODE against these named
+      * constants instead of hardcoding digits.
+      ******************************************************************
+       01 RC-SUCCESS                    PIC 9(2) VALUE 00.
+       01 RC-INSUFFICIENT-FUNDS         PIC 9(2) VALUE 10.
+       01 RC-UNKNOWN-ACCOUNT            PIC 9(2) VALUE 20.
+       01 RC-INVALID-AMOUNT             PIC 9(2) VALUE 30.
+       01 RC-ACCOUNT-CLOSED             PIC 9(2) VALUE 40.
+       01 RC-ACCOUNT-FROZEN             PIC 9(2) VALUE 41.
+       01 RC-DAILY-LIMIT-EXCEEDED       PIC 9(2) VALUE 50.
+       01 RC-TRANSACTION-LIMIT-EXCEEDED PIC 9(2) VALUE 51.
+       01 RC-BELOW-MINIMUM-BALANCE      PIC 9(2) VALUE 60.
+       01 RC-AUTHENTICATION-FAILED      PIC 9(2) VALUE 70.
+       01 RC-PENDING-APPROVAL           PIC 9(2) VALUE 80.
+       01 RC-CURRENCY-MISMATCH          PIC 9(2) VALUE 90.
+       01 RC-CONCURRENT-UPDATE          PIC 9(2) VALUE 91.
