@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AccountMaintenance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AccountFileControl.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "AccountRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-FILE-STATUS PIC X(2).
+       01 WS-TODAY                PIC 9(8).
+       01 USER-CHOICE             PIC X(1).
+       01 END-PROG                PIC 9(1) VALUE 0.
+       01 WS-LIMITS-VERSION       PIC 9(9).
+       01 WS-NEW-DAILY-LIMIT      PIC 9(7)V99.
+       01 WS-NEW-TXN-LIMIT        PIC 9(7)V99.
+       01 WS-NEW-APPROVAL-THRESHOLD PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           IF WS-ACCOUNT-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+           GO TO MAIN-LOOP.
+
+       MAIN-LOOP.
+           DISPLAY "Account Maintenance Menu:".
+           DISPLAY "1. Open new account".
+           DISPLAY "2. Close existing account".
+           DISPLAY "3. Freeze existing account".
+           DISPLAY "4. Unfreeze existing account".
+           DISPLAY "5. Change account limits".
+           DISPLAY "6. Quitter".
+           ACCEPT USER-CHOICE.
+           EVALUATE USER-CHOICE
+               WHEN "1"
+                   PERFORM OPEN-NEW-ACCOUNT
+               WHEN "2"
+                   PERFORM CLOSE-ACCOUNT
+               WHEN "3"
+                   PERFORM FREEZE-ACCOUNT
+               WHEN "4"
+                   PERFORM UNFREEZE-ACCOUNT
+               WHEN "5"
+                   PERFORM CHANGE-ACCOUNT-LIMITS
+               WHEN "6"
+                   MOVE 1 TO END-PROG
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+           IF END-PROG NOT = 1
+               GO TO MAIN-LOOP
+           END-IF.
+           CLOSE ACCOUNT-MASTER-FILE.
+           STOP RUN.
+
+       OPEN-NEW-ACCOUNT.
+           DISPLAY "Enter new account id: ".
+           ACCEPT ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               DISPLAY "Error: account " ACCT-ID " already exists."
+           ELSE
+               DISPLAY "Enter starting balance: "
+               ACCEPT ACCT-BALANCE
+               DISPLAY "Enter 4-digit PIN for this account: "
+               ACCEPT ACCT-PIN
+               DISPLAY "Enter minimum balance: "
+               ACCEPT ACCT-MIN-BALANCE
+               DISPLAY "Enter overdraft limit: "
+               ACCEPT ACCT-OVERDRAFT-LIMIT
+               DISPLAY "Enter currency code (blank for EUR): "
+               ACCEPT ACCT-CURRENCY
+               IF ACCT-CURRENCY = SPACES
+                   MOVE "EUR" TO ACCT-CURRENCY
+               END-IF
+               DISPLAY "Enter account type, C checking or S "
+                   "savings (blank for C): "
+               ACCEPT ACCT-TYPE
+               IF ACCT-TYPE = SPACES
+                   MOVE "C" TO ACCT-TYPE
+               END-IF
+               DISPLAY "Enter daily transaction limit (blank for "
+                   "1000.00): "
+               ACCEPT ACCT-DAILY-LIMIT
+               IF ACCT-DAILY-LIMIT = ZERO
+                   MOVE 1000.00 TO ACCT-DAILY-LIMIT
+               END-IF
+               DISPLAY "Enter per-transaction limit (blank for "
+                   "500.00): "
+               ACCEPT ACCT-TXN-LIMIT
+               IF ACCT-TXN-LIMIT = ZERO
+                   MOVE 500.00 TO ACCT-TXN-LIMIT
+               END-IF
+               DISPLAY "Enter maker-checker approval threshold "
+                   "(blank for 5000.00): "
+               ACCEPT ACCT-APPROVAL-THRESHOLD
+               IF ACCT-APPROVAL-THRESHOLD = ZERO
+                   MOVE 5000.00 TO ACCT-APPROVAL-THRESHOLD
+               END-IF
+               MOVE "A" TO ACCT-STATUS
+               MOVE 0 TO ACCT-DAILY-TOTAL
+               MOVE WS-TODAY TO ACCT-DAILY-DATE
+               MOVE 0 TO ACCT-VERSION
+               WRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to open account " ACCT-ID
+                   NOT INVALID KEY
+                       DISPLAY "Account " ACCT-ID
+                           " opened with balance " ACCT-BALANCE
+               END-WRITE
+           END-IF.
+
+       CLOSE-ACCOUNT.
+           DISPLAY "Enter account id to close: ".
+           ACCEPT ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Error: account " ACCT-ID " not found."
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE "C" TO ACCT-STATUS
+               ADD 1 TO ACCT-VERSION
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to close account " ACCT-ID
+                   NOT INVALID KEY
+                       DISPLAY "Account " ACCT-ID " closed."
+               END-REWRITE
+           END-IF.
+
+       FREEZE-ACCOUNT.
+           DISPLAY "Enter account id to freeze: ".
+           ACCEPT ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Error: account " ACCT-ID " not found."
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE "F" TO ACCT-STATUS
+               ADD 1 TO ACCT-VERSION
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to freeze account " ACCT-ID
+                   NOT INVALID KEY
+                       DISPLAY "Account " ACCT-ID " frozen."
+               END-REWRITE
+           END-IF.
+
+       UNFREEZE-ACCOUNT.
+           DISPLAY "Enter account id to unfreeze: ".
+           ACCEPT ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Error: account " ACCT-ID " not found."
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE "A" TO ACCT-STATUS
+               ADD 1 TO ACCT-VERSION
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to unfreeze account " ACCT-ID
+                   NOT INVALID KEY
+                       DISPLAY "Account " ACCT-ID " unfrozen."
+               END-REWRITE
+           END-IF.
+
+       CHANGE-ACCOUNT-LIMITS.
+           DISPLAY "Enter account id to change limits for: ".
+           ACCEPT ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Error: account " ACCT-ID " not found."
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-VERSION TO WS-LIMITS-VERSION
+               DISPLAY "Current daily limit: " ACCT-DAILY-LIMIT
+               DISPLAY "Enter new daily transaction limit: "
+               ACCEPT WS-NEW-DAILY-LIMIT
+               DISPLAY "Current per-transaction limit: "
+                   ACCT-TXN-LIMIT
+               DISPLAY "Enter new per-transaction limit: "
+               ACCEPT WS-NEW-TXN-LIMIT
+               DISPLAY "Current maker-checker approval threshold: "
+                   ACCT-APPROVAL-THRESHOLD
+               DISPLAY "Enter new approval threshold: "
+               ACCEPT WS-NEW-APPROVAL-THRESHOLD
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Error: account " ACCT-ID " not found."
+               END-READ
+               IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+                   CONTINUE
+               ELSE
+                   IF ACCT-VERSION NOT = WS-LIMITS-VERSION
+                       DISPLAY "Account " ACCT-ID
+                           " was updated by another process, retry."
+                   ELSE
+                       MOVE WS-NEW-DAILY-LIMIT TO ACCT-DAILY-LIMIT
+                       MOVE WS-NEW-TXN-LIMIT TO ACCT-TXN-LIMIT
+                       MOVE WS-NEW-APPROVAL-THRESHOLD TO
+                           ACCT-APPROVAL-THRESHOLD
+                       ADD 1 TO ACCT-VERSION
+                       REWRITE ACCOUNT-RECORD
+                           INVALID KEY
+                               DISPLAY "Unable to update limits for "
+                                   "account " ACCT-ID
+                           NOT INVALID KEY
+                               DISPLAY "Limits updated for account "
+                                   ACCT-ID
+                       END-REWRITE
+                   END-IF
+               END-IF
+           END-IF.
