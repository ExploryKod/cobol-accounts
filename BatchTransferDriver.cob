@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchTransferDriver.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "BatchTxnFileControl.cpy".
+           COPY "AccountFileControl.cpy".
+           COPY "CheckpointFileControl.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-TRANSACTION-FILE.
+           COPY "BatchTxnRecord.cpy".
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "AccountRecord.cpy".
+       FD  CHECKPOINT-FILE.
+           COPY "CheckpointRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "ReasonCodes.cpy".
+       01 WS-BATCH-FILE-STATUS      PIC X(2).
+       01 WS-ACCOUNT-FILE-STATUS    PIC X(2).
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2).
+       01 WS-EOF-BATCH              PIC X(1) VALUE "N".
+       01 WS-RECORD-COUNT           PIC 9(5) VALUE 0.
+       01 WS-SUCCESS-COUNT          PIC 9(5) VALUE 0.
+       01 WS-FAILURE-COUNT          PIC 9(5) VALUE 0.
+       01 WS-SKIPPED-COUNT          PIC 9(5) VALUE 0.
+       01 WS-RESUME-AFTER           PIC 9(5) VALUE 0.
+       01 WS-PENDING-RECORD         PIC 9(5) VALUE 0.
+       01 WS-PENDING-STAGE          PIC X(1) VALUE SPACE.
+       01 ERROR-CODE                PIC 9(2).
+
+       01 WS-FROM-BALANCE           PIC 9(5)V99.
+       01 WS-FROM-STATUS            PIC X(1).
+       01 WS-FROM-DAILY-LIMIT       PIC 9(7)V99.
+       01 WS-FROM-TXN-LIMIT         PIC 9(7)V99.
+       01 WS-FROM-DAILY-TOTAL       PIC 9(7)V99.
+       01 WS-FROM-MIN-BALANCE       PIC 9(5)V99.
+       01 WS-FROM-OVERDRAFT-LIMIT   PIC 9(5)V99.
+       01 WS-FROM-APPROVAL-THRESHOLD PIC 9(7)V99.
+       01 WS-FROM-CURRENCY          PIC X(3).
+       01 WS-FROM-VERSION           PIC 9(9).
+       01 WS-TODAY                  PIC 9(8).
+       01 WS-PT-APPROVED            PIC X(1) VALUE "N".
+
+       01 WS-TO-BALANCE             PIC 9(5)V99.
+       01 WS-TO-STATUS              PIC X(1).
+       01 WS-TO-CURRENCY            PIC X(3).
+       01 WS-TO-VERSION             PIC 9(9).
+
+       PROCEDURE DIVISION.
+       START-BATCH.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           DISPLAY "Batch transfer/withdrawal run starting.".
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT BATCH-TRANSACTION-FILE.
+           IF WS-BATCH-FILE-STATUS NOT = "00"
+               DISPLAY "No batch transaction file found."
+           ELSE
+               OPEN I-O ACCOUNT-MASTER-FILE
+               PERFORM UNTIL WS-EOF-BATCH = "Y"
+                   READ BATCH-TRANSACTION-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-BATCH
+                       NOT AT END
+                           ADD 1 TO WS-RECORD-COUNT
+                           IF WS-RECORD-COUNT <= WS-RESUME-AFTER
+                               ADD 1 TO WS-SKIPPED-COUNT
+                           ELSE
+                               PERFORM PROCESS-BATCH-RECORD
+                               PERFORM SAVE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER-FILE
+               CLOSE BATCH-TRANSACTION-FILE
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+           DISPLAY "Batch run complete: " WS-RECORD-COUNT
+               " record(s), " WS-SKIPPED-COUNT
+               " already done, " WS-SUCCESS-COUNT " applied, "
+               WS-FAILURE-COUNT " rejected.".
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CHECKPOINT-FILE-STATUS = "00"
+                   MOVE CKPT-LAST-COMPLETED TO WS-RESUME-AFTER
+                   MOVE CKPT-PENDING-RECORD TO WS-PENDING-RECORD
+                   MOVE CKPT-PENDING-STAGE TO WS-PENDING-STAGE
+                   DISPLAY "Resuming after record " WS-RESUME-AFTER
+                       " per checkpoint."
+                   IF WS-PENDING-STAGE = "F"
+                       DISPLAY "Record " WS-PENDING-RECORD
+                           " was debited but not credited by the "
+                           "previous run; crediting the to-account "
+                           "only."
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CKPT-LAST-COMPLETED.
+           MOVE 0 TO CKPT-PENDING-RECORD.
+           MOVE SPACE TO CKPT-PENDING-STAGE.
+           MOVE 0 TO WS-PENDING-RECORD.
+           MOVE SPACE TO WS-PENDING-STAGE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       SAVE-PENDING-CHECKPOINT.
+      *    The from-side debit for the current TRANSFER record is
+      *    about to commit; mark it pending so a restart between the
+      *    debit and credit credits the to-account instead of
+      *    re-running (and re-debiting) the whole transfer.
+           COMPUTE CKPT-LAST-COMPLETED = WS-RECORD-COUNT - 1.
+           MOVE WS-RECORD-COUNT TO CKPT-PENDING-RECORD.
+           MOVE "F" TO CKPT-PENDING-STAGE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+      *    The batch file was swept to EOF with no abnormal
+      *    termination, so there is nothing left to resume - reset the
+      *    checkpoint to 0 so the next run (likely against a fresh
+      *    BATCHTXN.DAT) starts at record 1 instead of skipping it.
+           MOVE 0 TO CKPT-LAST-COMPLETED.
+           MOVE 0 TO CKPT-PENDING-RECORD.
+           MOVE SPACE TO CKPT-PENDING-STAGE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESS-BATCH-RECORD.
+           PERFORM LOAD-FROM-ACCOUNT.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               DISPLAY "Batch record " WS-RECORD-COUNT
+                   ": unknown account " BATCH-FROM-ACCT-ID
+               ADD 1 TO WS-FAILURE-COUNT
+           ELSE
+               EVALUATE BATCH-TXN-TYPE
+                   WHEN "WITHDRAWAL"
+                       CALL "Withdrawal" USING BATCH-FROM-ACCT-ID
+                           WS-FROM-BALANCE WS-FROM-STATUS
+                           BATCH-AMOUNT
+                           WS-FROM-DAILY-LIMIT WS-FROM-TXN-LIMIT
+                           WS-FROM-DAILY-TOTAL WS-FROM-MIN-BALANCE
+                           WS-FROM-OVERDRAFT-LIMIT ERROR-CODE
+                       IF ERROR-CODE = RC-SUCCESS
+                           PERFORM STORE-FROM-ACCOUNT
+                       END-IF
+                   WHEN "TRANSFER"
+                       IF WS-RECORD-COUNT = WS-PENDING-RECORD AND
+                           WS-PENDING-STAGE = "F"
+                           PERFORM LOAD-TO-ACCOUNT
+                           ADD BATCH-AMOUNT TO WS-TO-BALANCE
+                           MOVE RC-SUCCESS TO ERROR-CODE
+                           PERFORM STORE-TO-ACCOUNT
+                       ELSE
+                           PERFORM LOAD-TO-ACCOUNT
+                           CALL "Transfer" USING BATCH-FROM-ACCT-ID
+                               BATCH-TO-ACCT-ID
+                               WS-FROM-BALANCE WS-TO-BALANCE
+                               WS-FROM-STATUS WS-TO-STATUS
+                               WS-FROM-CURRENCY WS-TO-CURRENCY
+                               BATCH-AMOUNT
+                               WS-FROM-DAILY-LIMIT WS-FROM-TXN-LIMIT
+                               WS-FROM-DAILY-TOTAL WS-FROM-MIN-BALANCE
+                               WS-FROM-OVERDRAFT-LIMIT
+                               WS-FROM-APPROVAL-THRESHOLD
+                               WS-PT-APPROVED ERROR-CODE
+                           IF ERROR-CODE = RC-SUCCESS
+                               PERFORM SAVE-PENDING-CHECKPOINT
+                               PERFORM STORE-FROM-ACCOUNT
+                               IF ERROR-CODE = RC-SUCCESS
+                                   PERFORM STORE-TO-ACCOUNT
+                               END-IF
+                           END-IF
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY "Batch record " WS-RECORD-COUNT
+                           ": unknown transaction type "
+                           BATCH-TXN-TYPE
+                       MOVE RC-INVALID-AMOUNT TO ERROR-CODE
+               END-EVALUATE
+               IF ERROR-CODE = RC-SUCCESS
+                   ADD 1 TO WS-SUCCESS-COUNT
+               ELSE
+                   DISPLAY "Batch record " WS-RECORD-COUNT
+                       " rejected, reason code " ERROR-CODE
+                   ADD 1 TO WS-FAILURE-COUNT
+               END-IF
+           END-IF.
+
+       LOAD-FROM-ACCOUNT.
+           MOVE BATCH-FROM-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO WS-FROM-BALANCE
+               MOVE ACCT-STATUS TO WS-FROM-STATUS
+               MOVE ACCT-DAILY-LIMIT TO WS-FROM-DAILY-LIMIT
+               MOVE ACCT-TXN-LIMIT TO WS-FROM-TXN-LIMIT
+               MOVE ACCT-DAILY-TOTAL TO WS-FROM-DAILY-TOTAL
+               MOVE ACCT-MIN-BALANCE TO WS-FROM-MIN-BALANCE
+               MOVE ACCT-OVERDRAFT-LIMIT TO WS-FROM-OVERDRAFT-LIMIT
+               MOVE ACCT-APPROVAL-THRESHOLD TO
+                   WS-FROM-APPROVAL-THRESHOLD
+               MOVE ACCT-CURRENCY TO WS-FROM-CURRENCY
+               MOVE ACCT-VERSION TO WS-FROM-VERSION
+               IF ACCT-DAILY-DATE NOT = WS-TODAY
+                   MOVE 0 TO WS-FROM-DAILY-TOTAL
+               END-IF
+           END-IF.
+
+       LOAD-TO-ACCOUNT.
+           MOVE BATCH-TO-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO WS-TO-BALANCE
+               MOVE ACCT-STATUS TO WS-TO-STATUS
+               MOVE ACCT-CURRENCY TO WS-TO-CURRENCY
+               MOVE ACCT-VERSION TO WS-TO-VERSION
+           END-IF.
+
+       STORE-FROM-ACCOUNT.
+           MOVE BATCH-FROM-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               IF ACCT-VERSION NOT = WS-FROM-VERSION
+                   DISPLAY "Account " BATCH-FROM-ACCT-ID
+                       " was updated by another process, retry."
+                   MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+               ELSE
+                   MOVE WS-FROM-BALANCE TO ACCT-BALANCE
+                   MOVE WS-FROM-DAILY-TOTAL TO ACCT-DAILY-TOTAL
+                   MOVE WS-TODAY TO ACCT-DAILY-DATE
+                   ADD 1 TO ACCT-VERSION
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to persist account "
+                               BATCH-FROM-ACCT-ID
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       STORE-TO-ACCOUNT.
+           MOVE BATCH-TO-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               IF ACCT-VERSION NOT = WS-TO-VERSION
+                   DISPLAY "Account " BATCH-TO-ACCT-ID
+                       " was updated by another process, retry."
+                   MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+               ELSE
+                   MOVE WS-TO-BALANCE TO ACCT-BALANCE
+                   ADD 1 TO ACCT-VERSION
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to persist account "
+                               BATCH-TO-ACCT-ID
+                   END-REWRITE
+               END-IF
+           END-IF.
