@@ -1,11 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Transfer.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "LedgerFileControl.cpy".
+           COPY "PendingTransferFileControl.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LEDGER.
+           COPY "LedgerRecord.cpy".
+       FD  PENDING-TRANSFER-FILE.
+           COPY "PendingTransferRecord.cpy".
+
        WORKING-STORAGE SECTION.
-       01 AMOUNT PIC 9(5)V99.
+       COPY "ReasonCodes.cpy".
+       01 WS-LEDGER-FILE-STATUS PIC X(2).
+       01 WS-PENDING-TRANSFER-FILE-STATUS PIC X(2).
+       01 WS-PENDING-RETRY-COUNT PIC 9(2).
+       01 WS-PENDING-WRITE-OK PIC X(1).
        01 RESULT-ACCOUNT-1-BALANCE PIC 9(5)V99.
        01 RESULT-ACCOUNT-2-BALANCE PIC 9(5)V99.
+       01 WS-AVAILABLE-FLOOR PIC S9(5)V99.
 
        LINKAGE SECTION.
        01 ACCOUNT-1-ID  PIC 9(5).
@@ -13,27 +30,172 @@
 
        01 ACCOUNT-1-BALANCE PIC 9(5)V99.
        01 ACCOUNT-2-BALANCE PIC 9(5)V99.
-       01 ERROR-CODE         PIC 9(1).
-
-       PROCEDURE DIVISION USING ACCOUNT-1-ID ACCOUNT-2-ID ACCOUNT-1-BALANCE ACCOUNT-2-BALANCE ERROR-CODE.
-           DISPLAY "Enter amount to transfer: ".
-           ACCEPT AMOUNT.      
-           DISPLAY "Transferring " AMOUNT " from account " ACCOUNT-1-ID " to account " ACCOUNT-2-ID.
-         
-           IF ACCOUNT-1-BALANCE >= AMOUNT
-               COMPUTE RESULT-ACCOUNT-1-BALANCE = ACCOUNT-1-BALANCE - AMOUNT
+       01 ACCOUNT-1-STATUS   PIC X(1).
+       01 ACCOUNT-2-STATUS   PIC X(1).
+       01 ACCOUNT-1-CURRENCY PIC X(3).
+       01 ACCOUNT-2-CURRENCY PIC X(3).
+       01 AMOUNT             PIC 9(5)V99.
+       01 ACCOUNT-1-DAILY-LIMIT PIC 9(7)V99.
+       01 ACCOUNT-1-TXN-LIMIT   PIC 9(7)V99.
+       01 ACCOUNT-1-DAILY-TOTAL PIC 9(7)V99.
+       01 ACCOUNT-1-MIN-BALANCE PIC 9(5)V99.
+       01 ACCOUNT-1-OVERDRAFT-LIMIT PIC 9(5)V99.
+       01 ACCOUNT-1-APPROVAL-THRESHOLD PIC 9(7)V99.
+       01 PT-APPROVED        PIC X(1).
+      *    "Y" when this call is executing an already-approved pending
+      *    transfer; any other value means apply the normal approval
+      *    threshold check below.
+       01 ERROR-CODE         PIC 9(2).
+
+       PROCEDURE DIVISION USING ACCOUNT-1-ID ACCOUNT-2-ID
+           ACCOUNT-1-BALANCE ACCOUNT-2-BALANCE
+           ACCOUNT-1-STATUS ACCOUNT-2-STATUS
+           ACCOUNT-1-CURRENCY ACCOUNT-2-CURRENCY AMOUNT
+           ACCOUNT-1-DAILY-LIMIT ACCOUNT-1-TXN-LIMIT
+           ACCOUNT-1-DAILY-TOTAL ACCOUNT-1-MIN-BALANCE
+           ACCOUNT-1-OVERDRAFT-LIMIT ACCOUNT-1-APPROVAL-THRESHOLD
+           PT-APPROVED ERROR-CODE.
+           IF ACCOUNT-1-STATUS = "C"
+               DISPLAY "Error: account " ACCOUNT-1-ID " is closed."
+               MOVE RC-ACCOUNT-CLOSED TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF ACCOUNT-2-STATUS = "C"
+               DISPLAY "Error: account " ACCOUNT-2-ID " is closed."
+               MOVE RC-ACCOUNT-CLOSED TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF ACCOUNT-1-STATUS = "F"
+               DISPLAY "Error: account " ACCOUNT-1-ID " is frozen."
+               MOVE RC-ACCOUNT-FROZEN TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF ACCOUNT-2-STATUS = "F"
+               DISPLAY "Error: account " ACCOUNT-2-ID " is frozen."
+               MOVE RC-ACCOUNT-FROZEN TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF ACCOUNT-1-CURRENCY NOT = ACCOUNT-2-CURRENCY
+               DISPLAY "Error: account " ACCOUNT-1-ID " ("
+                   ACCOUNT-1-CURRENCY ") and account " ACCOUNT-2-ID
+                   " (" ACCOUNT-2-CURRENCY ") use different "
+                   "currencies."
+               MOVE RC-CURRENCY-MISMATCH TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF AMOUNT IS NOT NUMERIC OR AMOUNT = 0
+               DISPLAY "Error: invalid amount."
+               MOVE RC-INVALID-AMOUNT TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF AMOUNT > ACCOUNT-1-TXN-LIMIT
+               DISPLAY "Error: amount exceeds per-transaction limit."
+               MOVE RC-TRANSACTION-LIMIT-EXCEEDED TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF ACCOUNT-1-DAILY-TOTAL + AMOUNT > ACCOUNT-1-DAILY-LIMIT
+               DISPLAY "Error: amount would exceed daily limit."
+               MOVE RC-DAILY-LIMIT-EXCEEDED TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF AMOUNT > ACCOUNT-1-APPROVAL-THRESHOLD AND
+               PT-APPROVED NOT = "Y"
+               PERFORM CREATE-PENDING-TRANSFER
+               IF WS-PENDING-WRITE-OK = "Y"
+                   MOVE RC-PENDING-APPROVAL TO ERROR-CODE
+               ELSE
+                   DISPLAY "Error: unable to file pending transfer "
+                       "request for account " ACCOUNT-1-ID
+                   MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+               END-IF
+               GOBACK
+           END-IF.
+           DISPLAY "Transferring " AMOUNT " from account " ACCOUNT-1-ID
+               " to account " ACCOUNT-2-ID.
+
+           COMPUTE WS-AVAILABLE-FLOOR =
+               ACCOUNT-1-MIN-BALANCE - ACCOUNT-1-OVERDRAFT-LIMIT.
+           IF ACCOUNT-1-BALANCE - AMOUNT >= WS-AVAILABLE-FLOOR
+               COMPUTE RESULT-ACCOUNT-1-BALANCE =
+                   ACCOUNT-1-BALANCE - AMOUNT
                MOVE RESULT-ACCOUNT-1-BALANCE TO ACCOUNT-1-BALANCE
-               DISPLAY "New balance for account " ACCOUNT-1-ID " : " ACCOUNT-1-BALANCE
-               COMPUTE RESULT-ACCOUNT-2-BALANCE = ACCOUNT-2-BALANCE + AMOUNT
+               DISPLAY "New balance for account " ACCOUNT-1-ID
+                   " : " ACCOUNT-1-BALANCE
+               COMPUTE RESULT-ACCOUNT-2-BALANCE =
+                   ACCOUNT-2-BALANCE + AMOUNT
                MOVE RESULT-ACCOUNT-2-BALANCE TO ACCOUNT-2-BALANCE
-               DISPLAY "New balance for account " ACCOUNT-2-ID " : " ACCOUNT-2-BALANCE
+               DISPLAY "New balance for account " ACCOUNT-2-ID
+                   " : " ACCOUNT-2-BALANCE
+               ADD AMOUNT TO ACCOUNT-1-DAILY-TOTAL
+               PERFORM WRITE-LEDGER-ENTRIES
            ELSE
-               DISPLAY "Error: Insufficient funds in account " ACCOUNT-1-ID
-               MOVE 1 TO ERROR-CODE
+               IF ACCOUNT-1-MIN-BALANCE = 0 AND
+                   ACCOUNT-1-OVERDRAFT-LIMIT = 0
+                   DISPLAY "Error: insufficient funds in account "
+                       ACCOUNT-1-ID
+                   MOVE RC-INSUFFICIENT-FUNDS TO ERROR-CODE
+               ELSE
+                   DISPLAY "Error: transfer would breach the minimum "
+                       "balance/overdraft limit for account "
+                       ACCOUNT-1-ID
+                   MOVE RC-BELOW-MINIMUM-BALANCE TO ERROR-CODE
+               END-IF
                GOBACK
            END-IF
 
            DISPLAY "Transfer action completed.".
 
-           MOVE 0 TO ERROR-CODE.
+           MOVE RC-SUCCESS TO ERROR-CODE.
            GOBACK.
+
+       WRITE-LEDGER-ENTRIES.
+           OPEN EXTEND TRANSACTION-LEDGER.
+           ACCEPT LEDG-DATE FROM DATE YYYYMMDD.
+           ACCEPT LEDG-TIME FROM TIME.
+           MOVE ACCOUNT-1-ID TO LEDG-ACCT-ID.
+           MOVE "TRANSFER" TO LEDG-TXN-TYPE.
+           MOVE "DEBIT" TO LEDG-DIRECTION.
+           MOVE AMOUNT TO LEDG-AMOUNT.
+           MOVE ACCOUNT-1-BALANCE TO LEDG-BALANCE.
+           WRITE LEDGER-RECORD.
+           MOVE ACCOUNT-2-ID TO LEDG-ACCT-ID.
+           MOVE "TRANSFER" TO LEDG-TXN-TYPE.
+           MOVE "CREDIT" TO LEDG-DIRECTION.
+           MOVE AMOUNT TO LEDG-AMOUNT.
+           MOVE ACCOUNT-2-BALANCE TO LEDG-BALANCE.
+           WRITE LEDGER-RECORD.
+           CLOSE TRANSACTION-LEDGER.
+
+       CREATE-PENDING-TRANSFER.
+           OPEN I-O PENDING-TRANSFER-FILE.
+           IF WS-PENDING-TRANSFER-FILE-STATUS = "35"
+               OPEN OUTPUT PENDING-TRANSFER-FILE
+               CLOSE PENDING-TRANSFER-FILE
+               OPEN I-O PENDING-TRANSFER-FILE
+           END-IF.
+           ACCEPT PT-ID FROM TIME.
+           MOVE ACCOUNT-1-ID TO PT-FROM-ACCT-ID.
+           MOVE ACCOUNT-2-ID TO PT-TO-ACCT-ID.
+           MOVE AMOUNT TO PT-AMOUNT.
+           ACCEPT PT-REQUESTED-DATE FROM DATE YYYYMMDD.
+           MOVE "P" TO PT-STATUS.
+           MOVE 0 TO WS-PENDING-RETRY-COUNT.
+           MOVE "N" TO WS-PENDING-WRITE-OK.
+           PERFORM UNTIL WS-PENDING-WRITE-OK = "Y"
+               OR WS-PENDING-RETRY-COUNT >= 10
+               WRITE PENDING-TRANSFER-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-PENDING-RETRY-COUNT
+                       ADD 1 TO PT-ID
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-PENDING-WRITE-OK
+                       DISPLAY "Transfer of " AMOUNT " from account "
+                           ACCOUNT-1-ID " to account " ACCOUNT-2-ID
+                           " exceeds the approval threshold; request "
+                           PT-ID " filed for approval."
+               END-WRITE
+           END-PERFORM.
+           IF WS-PENDING-WRITE-OK NOT = "Y"
+               DISPLAY "Unable to record pending transfer request."
+           END-IF.
+           CLOSE PENDING-TRANSFER-FILE.
