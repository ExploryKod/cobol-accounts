@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ApprovalMaintenance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "PendingTransferFileControl.cpy".
+           COPY "AccountFileControl.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDING-TRANSFER-FILE.
+           COPY "PendingTransferRecord.cpy".
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "AccountRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "ReasonCodes.cpy".
+       01 WS-PENDING-TRANSFER-FILE-STATUS PIC X(2).
+       01 WS-ACCOUNT-FILE-STATUS          PIC X(2).
+       01 WS-TODAY                        PIC 9(8).
+       01 USER-CHOICE                     PIC X(1).
+       01 END-PROG                        PIC 9(1) VALUE 0.
+       01 WS-EOF-PENDING                  PIC X(1) VALUE "N".
+       01 WS-PT-APPROVED                  PIC X(1) VALUE "Y".
+       01 ERROR-CODE                      PIC 9(2).
+
+       01 WS-FROM-BALANCE           PIC 9(5)V99.
+       01 WS-FROM-STATUS            PIC X(1).
+       01 WS-FROM-DAILY-LIMIT       PIC 9(7)V99.
+       01 WS-FROM-TXN-LIMIT         PIC 9(7)V99.
+       01 WS-FROM-DAILY-TOTAL       PIC 9(7)V99.
+       01 WS-FROM-MIN-BALANCE       PIC 9(5)V99.
+       01 WS-FROM-OVERDRAFT-LIMIT   PIC 9(5)V99.
+       01 WS-FROM-APPROVAL-THRESHOLD PIC 9(7)V99.
+       01 WS-FROM-CURRENCY          PIC X(3).
+       01 WS-FROM-VERSION           PIC 9(9).
+
+       01 WS-TO-BALANCE             PIC 9(5)V99.
+       01 WS-TO-STATUS              PIC X(1).
+       01 WS-TO-CURRENCY            PIC X(3).
+       01 WS-TO-VERSION             PIC 9(9).
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN I-O PENDING-TRANSFER-FILE.
+           IF WS-PENDING-TRANSFER-FILE-STATUS = "35"
+               OPEN OUTPUT PENDING-TRANSFER-FILE
+               CLOSE PENDING-TRANSFER-FILE
+               OPEN I-O PENDING-TRANSFER-FILE
+           END-IF.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           IF WS-ACCOUNT-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+           GO TO MAIN-LOOP.
+
+       MAIN-LOOP.
+           DISPLAY "Approval Maintenance Menu:".
+           DISPLAY "1. List pending transfers".
+           DISPLAY "2. Approve a pending transfer".
+           DISPLAY "3. Reject a pending transfer".
+           DISPLAY "4. Quitter".
+           ACCEPT USER-CHOICE.
+           EVALUATE USER-CHOICE
+               WHEN "1"
+                   PERFORM LIST-PENDING-TRANSFERS
+               WHEN "2"
+                   PERFORM APPROVE-PENDING-TRANSFER
+               WHEN "3"
+                   PERFORM REJECT-PENDING-TRANSFER
+               WHEN "4"
+                   MOVE 1 TO END-PROG
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+           IF END-PROG NOT = 1
+               GO TO MAIN-LOOP
+           END-IF.
+           CLOSE PENDING-TRANSFER-FILE.
+           CLOSE ACCOUNT-MASTER-FILE.
+           STOP RUN.
+
+       LIST-PENDING-TRANSFERS.
+           MOVE LOW-VALUES TO PT-ID.
+           START PENDING-TRANSFER-FILE KEY IS NOT LESS THAN PT-ID
+               INVALID KEY
+                   DISPLAY "No pending transfers on file."
+           END-START.
+           MOVE "N" TO WS-EOF-PENDING.
+           PERFORM UNTIL WS-EOF-PENDING = "Y"
+               READ PENDING-TRANSFER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-PENDING
+                   NOT AT END
+                       IF PT-STATUS = "P"
+                           DISPLAY PT-ID ": " PT-FROM-ACCT-ID " -> "
+                               PT-TO-ACCT-ID ", amount " PT-AMOUNT
+                               ", requested " PT-REQUESTED-DATE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       APPROVE-PENDING-TRANSFER.
+           DISPLAY "Enter pending transfer id to approve: ".
+           ACCEPT PT-ID.
+           READ PENDING-TRANSFER-FILE
+               INVALID KEY
+                   DISPLAY "Error: pending transfer " PT-ID
+                       " not found."
+           END-READ.
+           IF WS-PENDING-TRANSFER-FILE-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               IF PT-STATUS NOT = "P"
+                   DISPLAY "Pending transfer " PT-ID
+                       " is not awaiting approval."
+               ELSE
+                   PERFORM LOAD-FROM-ACCOUNT
+                   PERFORM LOAD-TO-ACCOUNT
+                   CALL "Transfer" USING PT-FROM-ACCT-ID PT-TO-ACCT-ID
+                       WS-FROM-BALANCE WS-TO-BALANCE
+                       WS-FROM-STATUS WS-TO-STATUS
+                       WS-FROM-CURRENCY WS-TO-CURRENCY
+                       PT-AMOUNT
+                       WS-FROM-DAILY-LIMIT WS-FROM-TXN-LIMIT
+                       WS-FROM-DAILY-TOTAL WS-FROM-MIN-BALANCE
+                       WS-FROM-OVERDRAFT-LIMIT
+                       WS-FROM-APPROVAL-THRESHOLD WS-PT-APPROVED
+                       ERROR-CODE
+                   IF ERROR-CODE = RC-SUCCESS
+                       PERFORM STORE-FROM-ACCOUNT
+                       IF ERROR-CODE = RC-SUCCESS
+                           PERFORM STORE-TO-ACCOUNT
+                       END-IF
+                   END-IF
+                   IF ERROR-CODE = RC-SUCCESS
+                       MOVE "A" TO PT-STATUS
+                       REWRITE PENDING-TRANSFER-RECORD
+                           INVALID KEY
+                               DISPLAY "Unable to update pending "
+                                   "transfer " PT-ID
+                       END-REWRITE
+                       DISPLAY "Pending transfer " PT-ID " approved."
+                   ELSE
+                       DISPLAY "Pending transfer " PT-ID
+                           " rejected by Transfer, reason code "
+                           ERROR-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       REJECT-PENDING-TRANSFER.
+           DISPLAY "Enter pending transfer id to reject: ".
+           ACCEPT PT-ID.
+           READ PENDING-TRANSFER-FILE
+               INVALID KEY
+                   DISPLAY "Error: pending transfer " PT-ID
+                       " not found."
+           END-READ.
+           IF WS-PENDING-TRANSFER-FILE-STATUS = "00"
+               IF PT-STATUS NOT = "P"
+                   DISPLAY "Pending transfer " PT-ID
+                       " is not awaiting approval."
+               ELSE
+                   MOVE "R" TO PT-STATUS
+                   REWRITE PENDING-TRANSFER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to update pending transfer "
+                               PT-ID
+                       NOT INVALID KEY
+                           DISPLAY "Pending transfer " PT-ID
+                               " rejected."
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       LOAD-FROM-ACCOUNT.
+           MOVE PT-FROM-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO WS-FROM-BALANCE
+               MOVE ACCT-STATUS TO WS-FROM-STATUS
+               MOVE ACCT-DAILY-LIMIT TO WS-FROM-DAILY-LIMIT
+               MOVE ACCT-TXN-LIMIT TO WS-FROM-TXN-LIMIT
+               MOVE ACCT-DAILY-TOTAL TO WS-FROM-DAILY-TOTAL
+               MOVE ACCT-MIN-BALANCE TO WS-FROM-MIN-BALANCE
+               MOVE ACCT-OVERDRAFT-LIMIT TO WS-FROM-OVERDRAFT-LIMIT
+               MOVE ACCT-APPROVAL-THRESHOLD TO
+                   WS-FROM-APPROVAL-THRESHOLD
+               MOVE ACCT-CURRENCY TO WS-FROM-CURRENCY
+               MOVE ACCT-VERSION TO WS-FROM-VERSION
+               IF ACCT-DAILY-DATE NOT = WS-TODAY
+                   MOVE 0 TO WS-FROM-DAILY-TOTAL
+               END-IF
+           END-IF.
+
+       LOAD-TO-ACCOUNT.
+           MOVE PT-TO-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO WS-TO-BALANCE
+               MOVE ACCT-STATUS TO WS-TO-STATUS
+               MOVE ACCT-CURRENCY TO WS-TO-CURRENCY
+               MOVE ACCT-VERSION TO WS-TO-VERSION
+           END-IF.
+
+       STORE-FROM-ACCOUNT.
+           MOVE PT-FROM-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               IF ACCT-VERSION NOT = WS-FROM-VERSION
+                   DISPLAY "Account " PT-FROM-ACCT-ID
+                       " was updated by another process, retry."
+                   MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+               ELSE
+                   MOVE WS-FROM-BALANCE TO ACCT-BALANCE
+                   MOVE WS-FROM-DAILY-TOTAL TO ACCT-DAILY-TOTAL
+                   MOVE WS-TODAY TO ACCT-DAILY-DATE
+                   ADD 1 TO ACCT-VERSION
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to persist account "
+                               PT-FROM-ACCT-ID
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       STORE-TO-ACCOUNT.
+           MOVE PT-TO-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               IF ACCT-VERSION NOT = WS-TO-VERSION
+                   DISPLAY "Account " PT-TO-ACCT-ID
+                       " was updated by another process, retry."
+                   MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+               ELSE
+                   MOVE WS-TO-BALANCE TO ACCT-BALANCE
+                   ADD 1 TO ACCT-VERSION
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to persist account "
+                               PT-TO-ACCT-ID
+                   END-REWRITE
+               END-IF
+           END-IF.
