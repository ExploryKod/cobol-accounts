@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AccountStatement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "LedgerFileControl.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LEDGER.
+           COPY "LedgerRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-LEDGER-FILE-STATUS     PIC X(2).
+       01 WS-EOF-LEDGER             PIC X(1) VALUE "N".
+       01 WS-STMT-ACCT-ID           PIC 9(5).
+       01 WS-START-DATE             PIC 9(8).
+       01 WS-END-DATE                PIC 9(8).
+       01 WS-LINE-COUNT             PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       START-STATEMENT.
+           DISPLAY "Enter account id: ".
+           ACCEPT WS-STMT-ACCT-ID.
+           DISPLAY "Enter start date (YYYYMMDD): ".
+           ACCEPT WS-START-DATE.
+           DISPLAY "Enter end date (YYYYMMDD): ".
+           ACCEPT WS-END-DATE.
+           DISPLAY "Statement for account " WS-STMT-ACCT-ID
+               " from " WS-START-DATE " to " WS-END-DATE.
+           DISPLAY "DATE     TIME   TYPE       DIRECTION "
+               "     AMOUNT   BALANCE".
+           OPEN INPUT TRANSACTION-LEDGER.
+           IF WS-LEDGER-FILE-STATUS NOT = "00"
+               DISPLAY "No ledger entries found."
+           ELSE
+               PERFORM UNTIL WS-EOF-LEDGER = "Y"
+                   READ TRANSACTION-LEDGER
+                       AT END
+                           MOVE "Y" TO WS-EOF-LEDGER
+                       NOT AT END
+                           PERFORM PRINT-LINE-IF-IN-RANGE
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LEDGER
+           END-IF.
+           DISPLAY WS-LINE-COUNT " entry(ies) printed.".
+           STOP RUN.
+
+       PRINT-LINE-IF-IN-RANGE.
+           IF LEDG-ACCT-ID = WS-STMT-ACCT-ID
+                   AND LEDG-DATE IS NOT LESS THAN WS-START-DATE
+                   AND LEDG-DATE IS NOT GREATER THAN WS-END-DATE
+               DISPLAY LEDG-DATE " " LEDG-TIME " " LEDG-TXN-TYPE
+                   " " LEDG-DIRECTION " " LEDG-AMOUNT
+                   " " LEDG-BALANCE
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
