@@ -1,38 +1,130 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AccountMainManagement.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       
+       FILE-CONTROL.
+           COPY "AccountFileControl.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "AccountRecord.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "ReasonCodes.cpy".
+       01 WS-ACCOUNT-FILE-STATUS PIC X(2).
        01 ACCOUNT-1-ID         PIC 9(5) VALUE 23.
        01 ACCOUNT-2-ID         PIC 9(5) VALUE 45.
        01 ACCOUNT-1-BALANCE    PIC 9(5)V99 VALUE 2000.00.
        01 ACCOUNT-2-BALANCE    PIC 9(5)V99 VALUE 7000.00.
+       01 ACCOUNT-1-STATUS     PIC X(1) VALUE "A".
+       01 ACCOUNT-2-STATUS     PIC X(1) VALUE "A".
+       01 ACCOUNT-1-DAILY-LIMIT PIC 9(7)V99 VALUE 99999.99.
+       01 ACCOUNT-2-DAILY-LIMIT PIC 9(7)V99 VALUE 99999.99.
+       01 ACCOUNT-1-TXN-LIMIT   PIC 9(7)V99 VALUE 99999.99.
+       01 ACCOUNT-2-TXN-LIMIT   PIC 9(7)V99 VALUE 99999.99.
+       01 ACCOUNT-1-DAILY-TOTAL PIC 9(7)V99 VALUE 0.
+       01 ACCOUNT-2-DAILY-TOTAL PIC 9(7)V99 VALUE 0.
+       01 ACCOUNT-1-DAILY-DATE  PIC 9(8) VALUE 0.
+       01 ACCOUNT-2-DAILY-DATE  PIC 9(8) VALUE 0.
+       01 ACCOUNT-1-PIN         PIC 9(4) VALUE 1234.
+       01 ACCOUNT-2-PIN         PIC 9(4) VALUE 1234.
+       01 ACCOUNT-1-MIN-BALANCE PIC 9(5)V99 VALUE 0.
+       01 ACCOUNT-2-MIN-BALANCE PIC 9(5)V99 VALUE 0.
+       01 ACCOUNT-1-OVERDRAFT-LIMIT PIC 9(5)V99 VALUE 0.
+       01 ACCOUNT-2-OVERDRAFT-LIMIT PIC 9(5)V99 VALUE 0.
+       01 ACCOUNT-1-APPROVAL-THRESHOLD PIC 9(7)V99 VALUE 5000.00.
+       01 ACCOUNT-2-APPROVAL-THRESHOLD PIC 9(7)V99 VALUE 5000.00.
+       01 ACCOUNT-1-CURRENCY   PIC X(3) VALUE "EUR".
+       01 ACCOUNT-2-CURRENCY   PIC X(3) VALUE "EUR".
+       01 ACCOUNT-1-TYPE       PIC X(1) VALUE "C".
+       01 ACCOUNT-2-TYPE       PIC X(1) VALUE "C".
+       01 ACCOUNT-1-VERSION    PIC 9(9) VALUE 0.
+       01 ACCOUNT-2-VERSION    PIC 9(9) VALUE 0.
+       01 WS-ENTERED-PIN        PIC 9(4).
+       01 WS-AMOUNT             PIC 9(5)V99.
+       01 WS-TODAY              PIC 9(8).
+       01 WS-PT-APPROVED        PIC X(1) VALUE "N".
        01 USER-CHOICE          PIC X(1).
-       01 ERROR-CODE           PIC 9(1).
+       01 ERROR-CODE           PIC 9(2).
        01 END-PROG             PIC 9(1) VALUE 0.
 
        PROCEDURE DIVISION.
+       START-PROGRAM.
+           PERFORM OPEN-ACCOUNTS-FILE.
+           GO TO MAIN-LOOP.
+
        MAIN-LOOP.
            DISPLAY "Menu:".
            DISPLAY "1. Consult Balance".
-           DISPLAY "2. Virement du compte n°" ACCOUNT-1-ID " au compte n°" ACCOUNT-2-ID.
+           DISPLAY "2. Virement du compte n°" ACCOUNT-1-ID
+               " au compte n°" ACCOUNT-2-ID.
            DISPLAY "3. Withdrawal".
-           DISPLAY "4. Quitter".
+           DISPLAY "4. Deposit".
+           DISPLAY "5. Quitter".
            ACCEPT USER-CHOICE.
            EVALUATE USER-CHOICE
                WHEN "1"
-                   CALL "ConsultBalance" USING ACCOUNT-1-ID ACCOUNT-1-BALANCE ERROR-CODE
+                   CALL "ConsultBalance" USING ACCOUNT-1-ID
+                       ACCOUNT-1-BALANCE ACCOUNT-1-STATUS ERROR-CODE
                    DISPLAY "Exiting program..."
                WHEN "2"
-                   CALL "Transfer" USING ACCOUNT-1-ID ACCOUNT-2-ID ACCOUNT-1-BALANCE ACCOUNT-2-BALANCE ERROR-CODE
+                   DISPLAY "Enter PIN for account " ACCOUNT-1-ID ": "
+                   ACCEPT WS-ENTERED-PIN
+                   IF WS-ENTERED-PIN NOT = ACCOUNT-1-PIN
+                       DISPLAY "Error: incorrect PIN."
+                       MOVE RC-AUTHENTICATION-FAILED TO ERROR-CODE
+                   ELSE
+                       DISPLAY "Enter amount to transfer: "
+                       ACCEPT WS-AMOUNT
+                       CALL "Transfer" USING ACCOUNT-1-ID ACCOUNT-2-ID
+                           ACCOUNT-1-BALANCE ACCOUNT-2-BALANCE
+                           ACCOUNT-1-STATUS ACCOUNT-2-STATUS
+                           ACCOUNT-1-CURRENCY ACCOUNT-2-CURRENCY
+                           WS-AMOUNT
+                           ACCOUNT-1-DAILY-LIMIT ACCOUNT-1-TXN-LIMIT
+                           ACCOUNT-1-DAILY-TOTAL
+                           ACCOUNT-1-MIN-BALANCE
+                           ACCOUNT-1-OVERDRAFT-LIMIT
+                           ACCOUNT-1-APPROVAL-THRESHOLD WS-PT-APPROVED
+                           ERROR-CODE
+                       IF ERROR-CODE = 0
+                           PERFORM REWRITE-ACCOUNT-1
+                           IF ERROR-CODE = 0
+                               PERFORM REWRITE-ACCOUNT-2
+                           END-IF
+                       END-IF
+                   END-IF
                    DISPLAY "Exiting program..."
                WHEN "3"
-                   CALL "Withdrawal" USING ACCOUNT-1-ID ACCOUNT-1-BALANCE ERROR-CODE
+                   DISPLAY "Enter PIN for account " ACCOUNT-1-ID ": "
+                   ACCEPT WS-ENTERED-PIN
+                   IF WS-ENTERED-PIN NOT = ACCOUNT-1-PIN
+                       DISPLAY "Error: incorrect PIN."
+                       MOVE RC-AUTHENTICATION-FAILED TO ERROR-CODE
+                   ELSE
+                       DISPLAY "Enter amount to withdraw: "
+                       ACCEPT WS-AMOUNT
+                       CALL "Withdrawal" USING ACCOUNT-1-ID
+                           ACCOUNT-1-BALANCE ACCOUNT-1-STATUS WS-AMOUNT
+                           ACCOUNT-1-DAILY-LIMIT ACCOUNT-1-TXN-LIMIT
+                           ACCOUNT-1-DAILY-TOTAL
+                           ACCOUNT-1-MIN-BALANCE
+                           ACCOUNT-1-OVERDRAFT-LIMIT ERROR-CODE
+                       IF ERROR-CODE = 0
+                           PERFORM REWRITE-ACCOUNT-1
+                       END-IF
+                   END-IF
                    DISPLAY "Exiting program..."
                WHEN "4"
+                   CALL "Deposit" USING ACCOUNT-1-ID
+                       ACCOUNT-1-BALANCE ACCOUNT-1-STATUS ERROR-CODE
+                   IF ERROR-CODE = 0
+                       PERFORM REWRITE-ACCOUNT-1
+                   END-IF
+                   DISPLAY "Exiting program..."
+               WHEN "5"
                    MOVE 1 TO END-PROG
                WHEN OTHER
                    DISPLAY "Invalid choice."
@@ -40,9 +132,170 @@
            IF END-PROG NOT = 1
                GO TO MAIN-LOOP
            END-IF.
-       DISPLAY "Exit code " ERROR-CODE.
-       STOP RUN.
+           PERFORM CLOSE-ACCOUNTS-FILE.
+           DISPLAY "Exit code " ERROR-CODE.
+           STOP RUN.
 
+       OPEN-ACCOUNTS-FILE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           IF WS-ACCOUNT-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               MOVE ACCOUNT-1-ID TO ACCT-ID
+               MOVE ACCOUNT-1-BALANCE TO ACCT-BALANCE
+               MOVE ACCOUNT-1-STATUS TO ACCT-STATUS
+               MOVE ACCOUNT-1-DAILY-LIMIT TO ACCT-DAILY-LIMIT
+               MOVE ACCOUNT-1-TXN-LIMIT TO ACCT-TXN-LIMIT
+               MOVE ACCOUNT-1-DAILY-TOTAL TO ACCT-DAILY-TOTAL
+               MOVE WS-TODAY TO ACCT-DAILY-DATE
+               MOVE ACCOUNT-1-PIN TO ACCT-PIN
+               MOVE ACCOUNT-1-MIN-BALANCE TO ACCT-MIN-BALANCE
+               MOVE ACCOUNT-1-OVERDRAFT-LIMIT TO ACCT-OVERDRAFT-LIMIT
+               MOVE ACCOUNT-1-CURRENCY TO ACCT-CURRENCY
+               MOVE ACCOUNT-1-TYPE TO ACCT-TYPE
+               MOVE ACCOUNT-1-APPROVAL-THRESHOLD TO
+                   ACCT-APPROVAL-THRESHOLD
+               MOVE 0 TO ACCT-VERSION
+               WRITE ACCOUNT-RECORD
+               MOVE ACCOUNT-2-ID TO ACCT-ID
+               MOVE ACCOUNT-2-BALANCE TO ACCT-BALANCE
+               MOVE ACCOUNT-2-STATUS TO ACCT-STATUS
+               MOVE ACCOUNT-2-DAILY-LIMIT TO ACCT-DAILY-LIMIT
+               MOVE ACCOUNT-2-TXN-LIMIT TO ACCT-TXN-LIMIT
+               MOVE ACCOUNT-2-DAILY-TOTAL TO ACCT-DAILY-TOTAL
+               MOVE WS-TODAY TO ACCT-DAILY-DATE
+               MOVE ACCOUNT-2-PIN TO ACCT-PIN
+               MOVE ACCOUNT-2-MIN-BALANCE TO ACCT-MIN-BALANCE
+               MOVE ACCOUNT-2-OVERDRAFT-LIMIT TO ACCT-OVERDRAFT-LIMIT
+               MOVE ACCOUNT-2-CURRENCY TO ACCT-CURRENCY
+               MOVE ACCOUNT-2-TYPE TO ACCT-TYPE
+               MOVE ACCOUNT-2-APPROVAL-THRESHOLD TO
+                   ACCT-APPROVAL-THRESHOLD
+               MOVE 0 TO ACCT-VERSION
+               WRITE ACCOUNT-RECORD
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+           MOVE ACCOUNT-1-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Account " ACCOUNT-1-ID
+                       " not found, using defaults."
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO ACCOUNT-1-BALANCE
+               MOVE ACCT-STATUS TO ACCOUNT-1-STATUS
+               MOVE ACCT-DAILY-LIMIT TO ACCOUNT-1-DAILY-LIMIT
+               MOVE ACCT-TXN-LIMIT TO ACCOUNT-1-TXN-LIMIT
+               MOVE ACCT-DAILY-TOTAL TO ACCOUNT-1-DAILY-TOTAL
+               MOVE ACCT-DAILY-DATE TO ACCOUNT-1-DAILY-DATE
+               MOVE ACCT-PIN TO ACCOUNT-1-PIN
+               MOVE ACCT-MIN-BALANCE TO ACCOUNT-1-MIN-BALANCE
+               MOVE ACCT-OVERDRAFT-LIMIT TO
+                   ACCOUNT-1-OVERDRAFT-LIMIT
+               MOVE ACCT-CURRENCY TO ACCOUNT-1-CURRENCY
+               MOVE ACCT-TYPE TO ACCOUNT-1-TYPE
+               MOVE ACCT-APPROVAL-THRESHOLD TO
+                   ACCOUNT-1-APPROVAL-THRESHOLD
+               MOVE ACCT-VERSION TO ACCOUNT-1-VERSION
+               IF ACCOUNT-1-DAILY-DATE NOT = WS-TODAY
+                   MOVE 0 TO ACCOUNT-1-DAILY-TOTAL
+                   MOVE WS-TODAY TO ACCOUNT-1-DAILY-DATE
+               END-IF
+           END-IF.
+           MOVE ACCOUNT-2-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Account " ACCOUNT-2-ID
+                       " not found, using defaults."
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO ACCOUNT-2-BALANCE
+               MOVE ACCT-STATUS TO ACCOUNT-2-STATUS
+               MOVE ACCT-DAILY-LIMIT TO ACCOUNT-2-DAILY-LIMIT
+               MOVE ACCT-TXN-LIMIT TO ACCOUNT-2-TXN-LIMIT
+               MOVE ACCT-DAILY-TOTAL TO ACCOUNT-2-DAILY-TOTAL
+               MOVE ACCT-DAILY-DATE TO ACCOUNT-2-DAILY-DATE
+               MOVE ACCT-PIN TO ACCOUNT-2-PIN
+               MOVE ACCT-MIN-BALANCE TO ACCOUNT-2-MIN-BALANCE
+               MOVE ACCT-OVERDRAFT-LIMIT TO
+                   ACCOUNT-2-OVERDRAFT-LIMIT
+               MOVE ACCT-CURRENCY TO ACCOUNT-2-CURRENCY
+               MOVE ACCT-TYPE TO ACCOUNT-2-TYPE
+               MOVE ACCT-APPROVAL-THRESHOLD TO
+                   ACCOUNT-2-APPROVAL-THRESHOLD
+               MOVE ACCT-VERSION TO ACCOUNT-2-VERSION
+               IF ACCOUNT-2-DAILY-DATE NOT = WS-TODAY
+                   MOVE 0 TO ACCOUNT-2-DAILY-TOTAL
+                   MOVE WS-TODAY TO ACCOUNT-2-DAILY-DATE
+               END-IF
+           END-IF.
 
+       REWRITE-ACCOUNT-1.
+           MOVE ACCOUNT-1-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF ACCT-VERSION NOT = ACCOUNT-1-VERSION
+               DISPLAY "Account " ACCOUNT-1-ID
+                   " was updated by another process, retry."
+               MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+           ELSE
+               MOVE ACCOUNT-1-BALANCE TO ACCT-BALANCE
+               MOVE ACCOUNT-1-STATUS TO ACCT-STATUS
+               MOVE ACCOUNT-1-DAILY-LIMIT TO ACCT-DAILY-LIMIT
+               MOVE ACCOUNT-1-TXN-LIMIT TO ACCT-TXN-LIMIT
+               MOVE ACCOUNT-1-DAILY-TOTAL TO ACCT-DAILY-TOTAL
+               MOVE ACCOUNT-1-DAILY-DATE TO ACCT-DAILY-DATE
+               MOVE ACCOUNT-1-PIN TO ACCT-PIN
+               MOVE ACCOUNT-1-MIN-BALANCE TO ACCT-MIN-BALANCE
+               MOVE ACCOUNT-1-OVERDRAFT-LIMIT TO ACCT-OVERDRAFT-LIMIT
+               MOVE ACCOUNT-1-CURRENCY TO ACCT-CURRENCY
+               MOVE ACCOUNT-1-TYPE TO ACCT-TYPE
+               MOVE ACCOUNT-1-APPROVAL-THRESHOLD TO
+                   ACCT-APPROVAL-THRESHOLD
+               ADD 1 TO ACCT-VERSION
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to persist account "
+                           ACCOUNT-1-ID
+               END-REWRITE
+               MOVE ACCT-VERSION TO ACCOUNT-1-VERSION
+           END-IF.
+
+       REWRITE-ACCOUNT-2.
+           MOVE ACCOUNT-2-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF ACCT-VERSION NOT = ACCOUNT-2-VERSION
+               DISPLAY "Account " ACCOUNT-2-ID
+                   " was updated by another process, retry."
+               MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+           ELSE
+               MOVE ACCOUNT-2-BALANCE TO ACCT-BALANCE
+               MOVE ACCOUNT-2-STATUS TO ACCT-STATUS
+               MOVE ACCOUNT-2-DAILY-LIMIT TO ACCT-DAILY-LIMIT
+               MOVE ACCOUNT-2-TXN-LIMIT TO ACCT-TXN-LIMIT
+               MOVE ACCOUNT-2-DAILY-TOTAL TO ACCT-DAILY-TOTAL
+               MOVE ACCOUNT-2-DAILY-DATE TO ACCT-DAILY-DATE
+               MOVE ACCOUNT-2-PIN TO ACCT-PIN
+               MOVE ACCOUNT-2-MIN-BALANCE TO ACCT-MIN-BALANCE
+               MOVE ACCOUNT-2-OVERDRAFT-LIMIT TO ACCT-OVERDRAFT-LIMIT
+               MOVE ACCOUNT-2-CURRENCY TO ACCT-CURRENCY
+               MOVE ACCOUNT-2-TYPE TO ACCT-TYPE
+               MOVE ACCOUNT-2-APPROVAL-THRESHOLD TO
+                   ACCT-APPROVAL-THRESHOLD
+               ADD 1 TO ACCT-VERSION
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to persist account "
+                           ACCOUNT-2-ID
+               END-REWRITE
+               MOVE ACCT-VERSION TO ACCOUNT-2-VERSION
+           END-IF.
 
-           
\ No newline at end of file
+       CLOSE-ACCOUNTS-FILE.
+           CLOSE ACCOUNT-MASTER-FILE.
