@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerMaintenance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CustomerFileControl.cpy".
+           COPY "AccountFileControl.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY "CustomerRecord.cpy".
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "AccountRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "ReasonCodes.cpy".
+       01 WS-CUSTOMER-FILE-STATUS PIC X(2).
+       01 WS-ACCOUNT-FILE-STATUS  PIC X(2).
+       01 USER-CHOICE             PIC X(1).
+       01 END-PROG                PIC 9(1) VALUE 0.
+       01 WS-LINK-ACCT-ID         PIC 9(5).
+       01 WS-IDX                  PIC 9(2).
+       01 WS-FOUND                PIC X(1).
+       01 ACCOUNT-1-ID            PIC 9(5).
+       01 ACCOUNT-1-BALANCE       PIC 9(5)V99.
+       01 ACCOUNT-1-STATUS        PIC X(1).
+       01 ERROR-CODE              PIC 9(2).
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUSTOMER-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           IF WS-ACCOUNT-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+           GO TO MAIN-LOOP.
+
+       MAIN-LOOP.
+           DISPLAY "Customer Maintenance Menu:".
+           DISPLAY "1. Create new customer".
+           DISPLAY "2. Link account to customer".
+           DISPLAY "3. Unlink account from customer".
+           DISPLAY "4. List accounts for customer".
+           DISPLAY "5. Quitter".
+           ACCEPT USER-CHOICE.
+           EVALUATE USER-CHOICE
+               WHEN "1"
+                   PERFORM CREATE-CUSTOMER
+               WHEN "2"
+                   PERFORM LINK-ACCOUNT
+               WHEN "3"
+                   PERFORM UNLINK-ACCOUNT
+               WHEN "4"
+                   PERFORM LIST-CUSTOMER-ACCOUNTS
+               WHEN "5"
+                   MOVE 1 TO END-PROG
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+           IF END-PROG NOT = 1
+               GO TO MAIN-LOOP
+           END-IF.
+           CLOSE CUSTOMER-FILE.
+           CLOSE ACCOUNT-MASTER-FILE.
+           STOP RUN.
+
+       CREATE-CUSTOMER.
+           DISPLAY "Enter new customer id: ".
+           ACCEPT CUST-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-CUSTOMER-FILE-STATUS = "00"
+               DISPLAY "Error: customer " CUST-ID " already exists."
+           ELSE
+               DISPLAY "Enter customer name: "
+               ACCEPT CUST-NAME
+               DISPLAY "Enter customer contact info: "
+               ACCEPT CUST-CONTACT
+               MOVE 0 TO CUST-ACCOUNT-COUNT
+               WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to create customer " CUST-ID
+                   NOT INVALID KEY
+                       DISPLAY "Customer " CUST-ID " created."
+               END-WRITE
+           END-IF.
+
+       LINK-ACCOUNT.
+           DISPLAY "Enter customer id: ".
+           ACCEPT CUST-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "Error: customer " CUST-ID " not found."
+           END-READ.
+           IF WS-CUSTOMER-FILE-STATUS = "00"
+               IF CUST-ACCOUNT-COUNT >= 10
+                   DISPLAY "Error: customer " CUST-ID
+                       " already has the maximum of 10 accounts."
+               ELSE
+                   DISPLAY "Enter account id to link: "
+                   ACCEPT WS-LINK-ACCT-ID
+                   MOVE WS-LINK-ACCT-ID TO ACCT-ID
+                   READ ACCOUNT-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY "Error: account " WS-LINK-ACCT-ID
+                               " not found."
+                   END-READ
+                   IF WS-ACCOUNT-FILE-STATUS = "00"
+                       ADD 1 TO CUST-ACCOUNT-COUNT
+                       MOVE WS-LINK-ACCT-ID TO
+                           CUST-ACCOUNT-IDS (CUST-ACCOUNT-COUNT)
+                       REWRITE CUSTOMER-RECORD
+                           INVALID KEY
+                               DISPLAY "Unable to update customer "
+                                   CUST-ID
+                           NOT INVALID KEY
+                               DISPLAY "Account " WS-LINK-ACCT-ID
+                                   " linked to customer " CUST-ID
+                       END-REWRITE
+                   END-IF
+               END-IF
+           END-IF.
+
+       UNLINK-ACCOUNT.
+           DISPLAY "Enter customer id: ".
+           ACCEPT CUST-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "Error: customer " CUST-ID " not found."
+           END-READ.
+           IF WS-CUSTOMER-FILE-STATUS = "00"
+               DISPLAY "Enter account id to unlink: "
+               ACCEPT WS-LINK-ACCT-ID
+               MOVE "N" TO WS-FOUND
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CUST-ACCOUNT-COUNT
+                   IF CUST-ACCOUNT-IDS (WS-IDX) = WS-LINK-ACCT-ID
+                       MOVE "Y" TO WS-FOUND
+                       PERFORM SHIFT-ACCOUNT-IDS-DOWN
+                   END-IF
+               END-PERFORM
+               IF WS-FOUND = "Y"
+                   SUBTRACT 1 FROM CUST-ACCOUNT-COUNT
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to update customer "
+                               CUST-ID
+                       NOT INVALID KEY
+                           DISPLAY "Account " WS-LINK-ACCT-ID
+                               " unlinked from customer " CUST-ID
+                   END-REWRITE
+               ELSE
+                   DISPLAY "Account " WS-LINK-ACCT-ID
+                       " is not linked to customer " CUST-ID
+               END-IF
+           END-IF.
+
+       SHIFT-ACCOUNT-IDS-DOWN.
+           PERFORM VARYING WS-IDX FROM WS-IDX BY 1
+               UNTIL WS-IDX >= CUST-ACCOUNT-COUNT
+               MOVE CUST-ACCOUNT-IDS (WS-IDX + 1) TO
+                   CUST-ACCOUNT-IDS (WS-IDX)
+           END-PERFORM.
+
+       LIST-CUSTOMER-ACCOUNTS.
+           DISPLAY "Enter customer id: ".
+           ACCEPT CUST-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "Error: customer " CUST-ID " not found."
+           END-READ.
+           IF WS-CUSTOMER-FILE-STATUS = "00"
+               DISPLAY "Accounts for customer " CUST-ID " ("
+                   CUST-NAME "):"
+               IF CUST-ACCOUNT-COUNT = 0
+                   DISPLAY "No accounts linked."
+               ELSE
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > CUST-ACCOUNT-COUNT
+                       MOVE CUST-ACCOUNT-IDS (WS-IDX) TO ACCOUNT-1-ID
+                       PERFORM LOAD-ACCOUNT-FOR-CONSULT
+                       CALL "ConsultBalance" USING ACCOUNT-1-ID
+                           ACCOUNT-1-BALANCE ACCOUNT-1-STATUS
+                           ERROR-CODE
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       LOAD-ACCOUNT-FOR-CONSULT.
+           MOVE ACCOUNT-1-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO ACCOUNT-1-BALANCE
+               MOVE ACCT-STATUS TO ACCOUNT-1-STATUS
+           END-IF.
