@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StandingOrderDriver.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "StandingOrderFileControl.cpy".
+           COPY "AccountFileControl.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STANDING-ORDER-FILE.
+           COPY "StandingOrderRecord.cpy".
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "AccountRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "ReasonCodes.cpy".
+       01 WS-STANDING-ORDER-FILE-STATUS PIC X(2).
+       01 WS-ACCOUNT-FILE-STATUS        PIC X(2).
+       01 WS-EOF-ORDERS                 PIC X(1) VALUE "N".
+       01 WS-ORDER-COUNT                PIC 9(5) VALUE 0.
+       01 WS-RUN-COUNT                  PIC 9(5) VALUE 0.
+       01 WS-FAILURE-COUNT              PIC 9(5) VALUE 0.
+       01 ERROR-CODE                    PIC 9(2).
+       01 WS-TODAY                      PIC 9(8).
+       01 WS-PT-APPROVED                PIC X(1) VALUE "N".
+
+       01 WS-FROM-BALANCE           PIC 9(5)V99.
+       01 WS-FROM-STATUS            PIC X(1).
+       01 WS-FROM-DAILY-LIMIT       PIC 9(7)V99.
+       01 WS-FROM-TXN-LIMIT         PIC 9(7)V99.
+       01 WS-FROM-DAILY-TOTAL       PIC 9(7)V99.
+       01 WS-FROM-MIN-BALANCE       PIC 9(5)V99.
+       01 WS-FROM-OVERDRAFT-LIMIT   PIC 9(5)V99.
+       01 WS-FROM-APPROVAL-THRESHOLD PIC 9(7)V99.
+       01 WS-FROM-CURRENCY          PIC X(3).
+       01 WS-FROM-VERSION           PIC 9(9).
+
+       01 WS-TO-BALANCE             PIC 9(5)V99.
+       01 WS-TO-STATUS              PIC X(1).
+       01 WS-TO-CURRENCY            PIC X(3).
+       01 WS-TO-VERSION             PIC 9(9).
+
+       01 WS-NEXT-RUN-INT           PIC 9(8).
+       01 WS-YEAR                   PIC 9(4).
+       01 WS-MONTH                  PIC 9(2).
+       01 WS-DAY                    PIC 9(2).
+
+       PROCEDURE DIVISION.
+       START-DRIVER.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           DISPLAY "Standing order run starting.".
+           OPEN I-O STANDING-ORDER-FILE.
+           IF WS-STANDING-ORDER-FILE-STATUS NOT = "00"
+               DISPLAY "No standing order file found."
+           ELSE
+               OPEN I-O ACCOUNT-MASTER-FILE
+               MOVE LOW-VALUES TO SO-ID
+               START STANDING-ORDER-FILE KEY IS NOT LESS THAN SO-ID
+                   INVALID KEY
+                       MOVE "Y" TO WS-EOF-ORDERS
+               END-START
+               PERFORM UNTIL WS-EOF-ORDERS = "Y"
+                   READ STANDING-ORDER-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-ORDERS
+                       NOT AT END
+                           ADD 1 TO WS-ORDER-COUNT
+                           IF SO-STATUS = "A"
+                               AND SO-NEXT-RUN-DATE <= WS-TODAY
+                               PERFORM PROCESS-DUE-ORDER
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER-FILE
+           END-IF.
+           CLOSE STANDING-ORDER-FILE.
+           DISPLAY "Standing order run complete: " WS-ORDER-COUNT
+               " order(s) seen, " WS-RUN-COUNT " applied, "
+               WS-FAILURE-COUNT " rejected.".
+           STOP RUN.
+
+       PROCESS-DUE-ORDER.
+           PERFORM LOAD-FROM-ACCOUNT.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               DISPLAY "Standing order " SO-ID
+                   ": unknown source account " SO-FROM-ACCT-ID
+               ADD 1 TO WS-FAILURE-COUNT
+           ELSE
+               PERFORM LOAD-TO-ACCOUNT
+               CALL "Transfer" USING SO-FROM-ACCT-ID SO-TO-ACCT-ID
+                   WS-FROM-BALANCE WS-TO-BALANCE
+                   WS-FROM-STATUS WS-TO-STATUS
+                   WS-FROM-CURRENCY WS-TO-CURRENCY
+                   SO-AMOUNT
+                   WS-FROM-DAILY-LIMIT WS-FROM-TXN-LIMIT
+                   WS-FROM-DAILY-TOTAL WS-FROM-MIN-BALANCE
+                   WS-FROM-OVERDRAFT-LIMIT WS-FROM-APPROVAL-THRESHOLD
+                   WS-PT-APPROVED ERROR-CODE
+               IF ERROR-CODE = RC-SUCCESS
+                   PERFORM STORE-FROM-ACCOUNT
+                   IF ERROR-CODE = RC-SUCCESS
+                       PERFORM STORE-TO-ACCOUNT
+                   END-IF
+               END-IF
+               IF ERROR-CODE = RC-SUCCESS
+                   PERFORM ADVANCE-NEXT-RUN-DATE
+                   REWRITE STANDING-ORDER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to update standing order "
+                               SO-ID
+                   END-REWRITE
+                   ADD 1 TO WS-RUN-COUNT
+                   DISPLAY "Standing order " SO-ID " applied, next "
+                       "run " SO-NEXT-RUN-DATE
+               ELSE
+                   DISPLAY "Standing order " SO-ID
+                       " rejected, reason code " ERROR-CODE
+                   ADD 1 TO WS-FAILURE-COUNT
+               END-IF
+           END-IF.
+
+      * Weekly orders simply add 7 calendar days via the integer-date
+      * functions, which roll month/year boundaries correctly. Monthly
+      * orders advance to SO-DAY-OF-MONTH of the following month,
+      * clamped to the last day of that month for short months (e.g.
+      * day 31 in April becomes April 30).
+       ADVANCE-NEXT-RUN-DATE.
+           EVALUATE SO-FREQUENCY
+               WHEN "W"
+                   COMPUTE WS-NEXT-RUN-INT =
+                       FUNCTION INTEGER-OF-DATE(SO-NEXT-RUN-DATE) + 7
+                   COMPUTE SO-NEXT-RUN-DATE =
+                       FUNCTION DATE-OF-INTEGER(WS-NEXT-RUN-INT)
+               WHEN OTHER
+                   MOVE SO-NEXT-RUN-DATE(1:4) TO WS-YEAR
+                   MOVE SO-NEXT-RUN-DATE(5:2) TO WS-MONTH
+                   ADD 1 TO WS-MONTH
+                   IF WS-MONTH > 12
+                       MOVE 1 TO WS-MONTH
+                       ADD 1 TO WS-YEAR
+                   END-IF
+                   MOVE SO-DAY-OF-MONTH TO WS-DAY
+                   PERFORM CLAMP-DAY-OF-MONTH
+                   COMPUTE SO-NEXT-RUN-DATE =
+                       WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           END-EVALUATE.
+
+       CLAMP-DAY-OF-MONTH.
+           EVALUATE WS-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   IF WS-DAY > 30
+                       MOVE 30 TO WS-DAY
+                   END-IF
+               WHEN 2
+                   IF FUNCTION MOD(WS-YEAR, 4) = 0
+                       AND (FUNCTION MOD(WS-YEAR, 100) NOT = 0
+                           OR FUNCTION MOD(WS-YEAR, 400) = 0)
+                       IF WS-DAY > 29
+                           MOVE 29 TO WS-DAY
+                       END-IF
+                   ELSE
+                       IF WS-DAY > 28
+                           MOVE 28 TO WS-DAY
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   IF WS-DAY > 31
+                       MOVE 31 TO WS-DAY
+                   END-IF
+           END-EVALUATE.
+
+       LOAD-FROM-ACCOUNT.
+           MOVE SO-FROM-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO WS-FROM-BALANCE
+               MOVE ACCT-STATUS TO WS-FROM-STATUS
+               MOVE ACCT-DAILY-LIMIT TO WS-FROM-DAILY-LIMIT
+               MOVE ACCT-TXN-LIMIT TO WS-FROM-TXN-LIMIT
+               MOVE ACCT-DAILY-TOTAL TO WS-FROM-DAILY-TOTAL
+               MOVE ACCT-MIN-BALANCE TO WS-FROM-MIN-BALANCE
+               MOVE ACCT-OVERDRAFT-LIMIT TO WS-FROM-OVERDRAFT-LIMIT
+               MOVE ACCT-APPROVAL-THRESHOLD TO
+                   WS-FROM-APPROVAL-THRESHOLD
+               MOVE ACCT-CURRENCY TO WS-FROM-CURRENCY
+               MOVE ACCT-VERSION TO WS-FROM-VERSION
+               IF ACCT-DAILY-DATE NOT = WS-TODAY
+                   MOVE 0 TO WS-FROM-DAILY-TOTAL
+               END-IF
+           END-IF.
+
+       LOAD-TO-ACCOUNT.
+           MOVE SO-TO-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO WS-TO-BALANCE
+               MOVE ACCT-STATUS TO WS-TO-STATUS
+               MOVE ACCT-CURRENCY TO WS-TO-CURRENCY
+               MOVE ACCT-VERSION TO WS-TO-VERSION
+           END-IF.
+
+       STORE-FROM-ACCOUNT.
+           MOVE SO-FROM-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               IF ACCT-VERSION NOT = WS-FROM-VERSION
+                   DISPLAY "Account " SO-FROM-ACCT-ID
+                       " was updated by another process, retry."
+                   MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+               ELSE
+                   MOVE WS-FROM-BALANCE TO ACCT-BALANCE
+                   MOVE WS-FROM-DAILY-TOTAL TO ACCT-DAILY-TOTAL
+                   MOVE WS-TODAY TO ACCT-DAILY-DATE
+                   ADD 1 TO ACCT-VERSION
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to persist account "
+                               SO-FROM-ACCT-ID
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       STORE-TO-ACCOUNT.
+           MOVE SO-TO-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               IF ACCT-VERSION NOT = WS-TO-VERSION
+                   DISPLAY "Account " SO-TO-ACCT-ID
+                       " was updated by another process, retry."
+                   MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+               ELSE
+                   MOVE WS-TO-BALANCE TO ACCT-BALANCE
+                   ADD 1 TO ACCT-VERSION
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to persist account "
+                               SO-TO-ACCT-ID
+                   END-REWRITE
+               END-IF
+           END-IF.
