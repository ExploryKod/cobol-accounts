@@ -1,143 +1,748 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WebBanking.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       
+       FILE-CONTROL.
+           COPY "AccountFileControl.cpy".
+           COPY "LedgerFileControl.cpy".
+           COPY "CustomerFileControl.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "AccountRecord.cpy".
+       FD  TRANSACTION-LEDGER.
+           COPY "LedgerRecord.cpy".
+       FD  CUSTOMER-FILE.
+           COPY "CustomerRecord.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "ReasonCodes.cpy".
+       01 WS-ACCOUNT-FILE-STATUS PIC X(2).
+       01 WS-LEDGER-FILE-STATUS  PIC X(2).
+       01 WS-CUSTOMER-FILE-STATUS PIC X(2).
+       01 WS-EOF-LEDGER          PIC X(1) VALUE "N".
+       01 WS-HISTORY-ACCT-ID     PIC 9(5).
+       01 WS-HISTORY-LINE-COUNT  PIC 9(5) VALUE 0.
+       01 WS-CUSTOMER-ID         PIC 9(5).
+       01 WS-CUST-IDX            PIC 9(2).
+       01 WS-ERROR-MESSAGE       PIC X(40).
        01 ACCOUNT-1-ID         PIC 9(5) VALUE 23.
        01 ACCOUNT-2-ID         PIC 9(5) VALUE 45.
-       01 ACCOUNT-1-BALANCE    PIC 9(5)V99 VALUE 2000.00.
-       01 ACCOUNT-2-BALANCE    PIC 9(5)V99 VALUE 7000.00.
-       01 ERROR-CODE           PIC 9(1).
+       01 ACCOUNT-1-BALANCE    PIC 9(5)V99 VALUE 0.
+       01 ACCOUNT-2-BALANCE    PIC 9(5)V99 VALUE 0.
+       01 ERROR-CODE           PIC 9(2).
        01 ACTION               PIC X(20).
-       01 AMOUNT               PIC 9(5)V99.
+       01 AMOUNT                PIC 9(5)V99.
        01 FROM-ACCOUNT         PIC 9(5).
        01 TO-ACCOUNT           PIC 9(5).
-       01 RESULT-BALANCE       PIC 9(5)V99.
+       01 WS-ENTERED-PIN        PIC 9(4).
+       01 WS-TODAY              PIC 9(8).
+       01 WS-PT-APPROVED        PIC X(1) VALUE "N".
+
+       01 WS-REQUEST-METHOD     PIC X(10).
+       01 WS-QUERY-STRING       PIC X(256).
+       01 WS-QS-POINTER         PIC 9(4).
+       01 WS-QS-LENGTH          PIC 9(4).
+       01 WS-PAIR               PIC X(64).
+       01 WS-KEY                PIC X(20).
+       01 WS-VALUE              PIC X(40).
+
+       01 WS-FROM-BALANCE       PIC 9(5)V99.
+       01 WS-FROM-STATUS        PIC X(1).
+       01 WS-FROM-DAILY-LIMIT   PIC 9(7)V99.
+       01 WS-FROM-TXN-LIMIT     PIC 9(7)V99.
+       01 WS-FROM-DAILY-TOTAL   PIC 9(7)V99.
+       01 WS-FROM-PIN           PIC 9(4).
+       01 WS-FROM-MIN-BALANCE   PIC 9(5)V99.
+       01 WS-FROM-OVERDRAFT-LIMIT PIC 9(5)V99.
+       01 WS-FROM-APPROVAL-THRESHOLD PIC 9(7)V99.
+       01 WS-FROM-CURRENCY      PIC X(3).
+       01 WS-FROM-VERSION       PIC 9(9).
+
+       01 WS-TO-BALANCE         PIC 9(5)V99.
+       01 WS-TO-STATUS          PIC X(1).
+       01 WS-TO-CURRENCY        PIC X(3).
+       01 WS-TO-VERSION         PIC 9(9).
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           DISPLAY "Content-Type: text/html; charset=UTF-8"
-           DISPLAY ""
-           
-           MOVE "GET" TO ACTION
-           
-           EVALUATE ACTION
-               WHEN "GET"
-                   PERFORM DISPLAY-MAIN-PAGE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           PERFORM OPEN-ACCOUNTS-FILE.
+           PERFORM OPEN-CUSTOMER-FILE.
+           PERFORM LOAD-MAIN-PAGE-BALANCES.
+
+           ACCEPT WS-REQUEST-METHOD FROM ENVIRONMENT "REQUEST_METHOD".
+           IF WS-REQUEST-METHOD = SPACES
+               MOVE "GET" TO WS-REQUEST-METHOD
+           END-IF.
+
+           MOVE SPACES TO ACTION.
+           MOVE 0 TO FROM-ACCOUNT TO-ACCOUNT AMOUNT WS-ENTERED-PIN
+               WS-HISTORY-ACCT-ID WS-CUSTOMER-ID.
+
+           EVALUATE WS-REQUEST-METHOD
                WHEN "POST"
-                   PERFORM PROCESS-FORM
+                   PERFORM READ-POST-BODY
+                   PERFORM PARSE-QUERY-STRING
                WHEN OTHER
-                   PERFORM DISPLAY-MAIN-PAGE
+                   ACCEPT WS-QUERY-STRING FROM ENVIRONMENT
+                       "QUERY_STRING"
+                   IF WS-QUERY-STRING NOT = SPACES
+                       PERFORM PARSE-QUERY-STRING
+                   END-IF
            END-EVALUATE.
-           
+
+           IF ACTION = "csv"
+               PERFORM PROCESS-CSV-EXPORT
+           ELSE
+               DISPLAY "Content-Type: text/html; charset=UTF-8"
+               DISPLAY ""
+               IF ACTION = SPACES
+                   PERFORM DISPLAY-MAIN-PAGE
+               ELSE
+                   PERFORM ROUTE-ACTION
+               END-IF
+           END-IF.
+
+           PERFORM CLOSE-ACCOUNTS-FILE.
+           PERFORM CLOSE-CUSTOMER-FILE.
            STOP RUN.
 
+       READ-POST-BODY.
+           MOVE SPACES TO WS-QUERY-STRING.
+           ACCEPT WS-QUERY-STRING FROM CONSOLE.
+
+       OPEN-ACCOUNTS-FILE.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               DISPLAY "Warning: account master file status "
+                   WS-ACCOUNT-FILE-STATUS
+           END-IF.
+
+       CLOSE-ACCOUNTS-FILE.
+           CLOSE ACCOUNT-MASTER-FILE.
+
+       OPEN-CUSTOMER-FILE.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUSTOMER-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
+
+       CLOSE-CUSTOMER-FILE.
+           CLOSE CUSTOMER-FILE.
+
+       LOAD-MAIN-PAGE-BALANCES.
+           MOVE ACCOUNT-1-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO ACCOUNT-1-BALANCE
+           END-IF.
+           MOVE ACCOUNT-2-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO ACCOUNT-2-BALANCE
+           END-IF.
+
        DISPLAY-MAIN-PAGE.
            DISPLAY "<!DOCTYPE html>"
            DISPLAY "<html lang='fr'>"
            DISPLAY "<head>"
            DISPLAY "    <meta charset='UTF-8'>"
-           DISPLAY "    <meta name='viewport' content='width=device-width, initial-scale=1.0'>"
+           DISPLAY "    <meta name='viewport' content="
+               "'width=device-width, initial-scale=1.0'>"
            DISPLAY "    <title>Systeme Bancaire COBOL</title>"
            DISPLAY "    <style>"
-           DISPLAY "        * { margin: 0; padding: 0; box-sizing: border-box; }"
-           DISPLAY "        body { font-family: Arial, sans-serif; background: #333; min-height: 100vh; display: flex; align-items: center; justify-content: center; padding: 20px; }"
-           DISPLAY "        .container { background: #333; border-radius: 20px; padding: 40px; max-width: 800px; width: 100%; text-align: center; box-shadow: 0 20px 40px rgba(0, 0, 0, 0.3); }"
-           DISPLAY "        h1 { color: #e8e8e8; font-size: 2.5rem; margin-bottom: 20px; font-weight: 700; }"
-           DISPLAY "        .subtitle { color: #b0b0b0; font-size: 1.2rem; margin-bottom: 40px; }"
-           DISPLAY "        .cobol-badge { display: inline-block; background: linear-gradient(45deg, #4a9eff, #0066cc); color: white; padding: 8px 16px; border-radius: 25px; font-size: 0.9rem; font-weight: 600; margin-bottom: 30px; text-transform: uppercase; }"
-           DISPLAY "        .accounts { display: grid; grid-template-columns: repeat(auto-fit, minmax(200px, 1fr)); gap: 20px; margin-bottom: 40px; }"
-           DISPLAY "        .account-card { background: #404040; border-radius: 15px; padding: 20px; border: 1px solid #555; }"
-           DISPLAY "        .account-id { color: #4a9eff; font-size: 1.1rem; font-weight: 600; margin-bottom: 10px; }"
-           DISPLAY "        .account-balance { color: #e8e8e8; font-size: 1.5rem; font-weight: 700; }"
-           DISPLAY "        .actions { display: grid; grid-template-columns: repeat(auto-fit, minmax(200px, 1fr)); gap: 15px; margin-bottom: 30px; }"
-           DISPLAY "        .btn { background: linear-gradient(45deg, #4a9eff, #0066cc); color: white; border: none; padding: 15px 25px; border-radius: 10px; font-size: 1rem; font-weight: 600; cursor: pointer; transition: all 0.3s ease; text-decoration: none; display: inline-block; }"
-           DISPLAY "        .btn:hover { transform: translateY(-2px); box-shadow: 0 10px 20px rgba(74, 158, 255, 0.3); }"
-           DISPLAY "        .form-container { background: #404040; border-radius: 15px; padding: 30px; margin-top: 20px; }"
-           DISPLAY "        .form-group { margin-bottom: 20px; text-align: left; }"
-           DISPLAY "        .form-group label { color: #e8e8e8; display: block; margin-bottom: 5px; font-weight: 600; }"
-           DISPLAY "        .form-group input, .form-group select { width: 100%; padding: 12px; border: 1px solid #555; border-radius: 8px; background: #333; color: #e8e8e8; font-size: 1rem; }"
-           DISPLAY "        .form-group input:focus, .form-group select:focus { outline: none; border-color: #4a9eff; box-shadow: 0 0 10px rgba(74, 158, 255, 0.3); }"
-           DISPLAY "        .btn-group { display: flex; gap: 10px; justify-content: center; margin-top: 20px; }"
+           DISPLAY "        * { margin: 0; padding: 0;"
+               " box-sizing: border-box; }"
+           DISPLAY "        body { font-family: Arial, sans-serif;"
+           DISPLAY "            background: #333; min-height: 100vh;"
+           DISPLAY "            display: flex; align-items: center;"
+           DISPLAY "            justify-content: center;"
+           DISPLAY "            padding: 20px; }"
+           DISPLAY "        .container { background: #333;"
+           DISPLAY "            border-radius: 20px; padding: 40px;"
+           DISPLAY "            max-width: 800px; width: 100%;"
+           DISPLAY "            text-align: center; box-shadow:"
+           DISPLAY "            0 20px 40px rgba(0, 0, 0, 0.3); }"
+           DISPLAY "        h1 { color: #e8e8e8; font-size: 2.5rem;"
+           DISPLAY "            margin-bottom: 20px;"
+           DISPLAY "            font-weight: 700; }"
+           DISPLAY "        .subtitle { color: #b0b0b0;"
+           DISPLAY "            font-size: 1.2rem;"
+           DISPLAY "            margin-bottom: 40px; }"
+           DISPLAY "        .cobol-badge { display: inline-block;"
+           DISPLAY "            background: linear-gradient(45deg,"
+           DISPLAY "            #4a9eff, #0066cc); color: white;"
+           DISPLAY "            padding: 8px 16px;"
+           DISPLAY "            border-radius: 25px;"
+           DISPLAY "            font-size: 0.9rem; font-weight: 600;"
+           DISPLAY "            margin-bottom: 30px;"
+           DISPLAY "            text-transform: uppercase; }"
+           DISPLAY "        .accounts { display: grid;"
+           DISPLAY "            grid-template-columns: repeat("
+           DISPLAY "            auto-fit, minmax(200px, 1fr));"
+           DISPLAY "            gap: 20px; margin-bottom: 40px; }"
+           DISPLAY "        .account-card { background: #404040;"
+           DISPLAY "            border-radius: 15px; padding: 20px;"
+           DISPLAY "            border: 1px solid #555; }"
+           DISPLAY "        .account-id { color: #4a9eff;"
+           DISPLAY "            font-size: 1.1rem; font-weight: 600;"
+           DISPLAY "            margin-bottom: 10px; }"
+           DISPLAY "        .account-balance { color: #e8e8e8;"
+           DISPLAY "            font-size: 1.5rem; font-weight: 700; }"
+           DISPLAY "        .actions { display: grid;"
+           DISPLAY "            grid-template-columns: repeat("
+           DISPLAY "            auto-fit, minmax(200px, 1fr));"
+           DISPLAY "            gap: 15px; margin-bottom: 30px; }"
+           DISPLAY "        .btn { background: linear-gradient("
+           DISPLAY "            45deg, #4a9eff, #0066cc);"
+           DISPLAY "            color: white; border: none;"
+           DISPLAY "            padding: 15px 25px;"
+           DISPLAY "            border-radius: 10px; font-size: 1rem;"
+           DISPLAY "            font-weight: 600; cursor: pointer;"
+           DISPLAY "            transition: all 0.3s ease;"
+           DISPLAY "            text-decoration: none;"
+           DISPLAY "            display: inline-block; }"
+           DISPLAY "        .btn:hover { transform:"
+           DISPLAY "            translateY(-2px); box-shadow: 0 10px"
+           DISPLAY "            20px rgba(74, 158, 255, 0.3); }"
+           DISPLAY "        .form-container { background: #404040;"
+           DISPLAY "            border-radius: 15px; padding: 30px;"
+           DISPLAY "            margin-top: 20px; }"
+           DISPLAY "        .form-group { margin-bottom: 20px;"
+           DISPLAY "            text-align: left; }"
+           DISPLAY "        .form-group label { color: #e8e8e8;"
+           DISPLAY "            display: block; margin-bottom: 5px;"
+           DISPLAY "            font-weight: 600; }"
+           DISPLAY "        .form-group input, .form-group select"
+           DISPLAY "            { width: 100%; padding: 12px;"
+           DISPLAY "            border: 1px solid #555;"
+           DISPLAY "            border-radius: 8px; background:"
+           DISPLAY "            #333; color: #e8e8e8;"
+           DISPLAY "            font-size: 1rem; }"
+           DISPLAY "        .btn-group { display: flex; gap: 10px;"
+           DISPLAY "            justify-content: center;"
+           DISPLAY "            margin-top: 20px; }"
            DISPLAY "        .btn-secondary { background: #666; }"
-           DISPLAY "        .btn-secondary:hover { background: #777; }"
-           DISPLAY "        @media (max-width: 768px) { .container { padding: 20px; } h1 { font-size: 2rem; } .actions { grid-template-columns: 1fr; } }"
+           DISPLAY "        .btn-secondary:hover"
+           DISPLAY "            { background: #777; }"
+           DISPLAY "        @media (max-width: 768px) {"
+           DISPLAY "            .container { padding: 20px; }"
+           DISPLAY "            h1 { font-size: 2rem; }"
+           DISPLAY "            .actions { grid-template-columns:"
+           DISPLAY "            1fr; } }"
            DISPLAY "    </style>"
            DISPLAY "</head>"
            DISPLAY "<body>"
            DISPLAY "    <div class='container'>"
            DISPLAY "        <h1>Systeme Bancaire COBOL</h1>"
-           DISPLAY "        <div class='cobol-badge'>Powered by COBOL</div>"
-           DISPLAY "        <p class='subtitle'>Interface Web Moderne</p>"
-           
+           DISPLAY "        <div class='cobol-badge'>Powered by"
+               " COBOL</div>"
+           DISPLAY "        <p class='subtitle'>Interface Web"
+               " Moderne</p>"
+
            DISPLAY "        <div class='accounts'>"
            DISPLAY "            <div class='account-card'>"
-           DISPLAY "                <div class='account-id'>Compte " ACCOUNT-1-ID "</div>"
-           DISPLAY "                <div class='account-balance'>" ACCOUNT-1-BALANCE " EUR</div>"
+           DISPLAY "                <div class='account-id'>Compte "
+               ACCOUNT-1-ID "</div>"
+           DISPLAY "                <div class='account-balance'>"
+               ACCOUNT-1-BALANCE " EUR</div>"
            DISPLAY "            </div>"
            DISPLAY "            <div class='account-card'>"
-           DISPLAY "                <div class='account-id'>Compte " ACCOUNT-2-ID "</div>"
-           DISPLAY "                <div class='account-balance'>" ACCOUNT-2-BALANCE " EUR</div>"
+           DISPLAY "                <div class='account-id'>Compte "
+               ACCOUNT-2-ID "</div>"
+           DISPLAY "                <div class='account-balance'>"
+               ACCOUNT-2-BALANCE " EUR</div>"
            DISPLAY "            </div>"
            DISPLAY "        </div>"
-           
+
            DISPLAY "        <div class='actions'>"
-           DISPLAY "            <a href='WebBanking.cgi?action=consult' class='btn'>Consulter</a>"
-           DISPLAY "            <a href='WebBanking.cgi?action=transfer' class='btn'>Virement</a>"
-           DISPLAY "            <a href='WebBanking.cgi?action=withdraw' class='btn'>Retrait</a>"
+           DISPLAY "            <a href='WebBanking.cgi?"
+               "action=consult' class='btn'>Consulter</a>"
+           DISPLAY "            <a href='WebBanking.cgi?"
+               "action=transfer' class='btn'>Virement</a>"
+           DISPLAY "            <a href='WebBanking.cgi?"
+               "action=withdraw' class='btn'>Retrait</a>"
+           DISPLAY "            <a href='WebBanking.cgi?"
+               "action=history&account=" ACCOUNT-1-ID
+               "' class='btn'>Historique " ACCOUNT-1-ID "</a>"
+           DISPLAY "            <a href='WebBanking.cgi?"
+               "action=history&account=" ACCOUNT-2-ID
+               "' class='btn'>Historique " ACCOUNT-2-ID "</a>"
+           DISPLAY "            <a href='WebBanking.cgi?"
+               "action=csv&account=" ACCOUNT-1-ID
+               "' class='btn'>Export CSV " ACCOUNT-1-ID "</a>"
+           DISPLAY "            <a href='WebBanking.cgi?"
+               "action=csv&account=" ACCOUNT-2-ID
+               "' class='btn'>Export CSV " ACCOUNT-2-ID "</a>"
+           DISPLAY "            <a href='WebBanking.cgi?"
+               "action=customer&customer=1"
+               "' class='btn'>Comptes du client 1</a>"
            DISPLAY "        </div>"
-           
+
            DISPLAY "    </div>"
            DISPLAY "</body>"
            DISPLAY "</html>".
 
-       PROCESS-FORM.
-           MOVE "GET" TO ACTION
-           
+       ROUTE-ACTION.
            EVALUATE ACTION
-               WHEN "action=consult"
+               WHEN "consult"
                    PERFORM PROCESS-CONSULT
-               WHEN "action=transfer"
-                   PERFORM PROCESS-TRANSFER
-               WHEN "action=withdraw"
-                   PERFORM PROCESS-WITHDRAW
+               WHEN "transfer"
+                   IF FROM-ACCOUNT = 0 OR TO-ACCOUNT = 0 OR AMOUNT = 0
+                       PERFORM DISPLAY-TRANSFER-FORM
+                   ELSE
+                       PERFORM PROCESS-TRANSFER
+                   END-IF
+               WHEN "withdraw"
+                   IF FROM-ACCOUNT = 0 OR AMOUNT = 0
+                       PERFORM DISPLAY-WITHDRAW-FORM
+                   ELSE
+                       PERFORM PROCESS-WITHDRAW
+                   END-IF
+               WHEN "history"
+                   PERFORM PROCESS-HISTORY
+               WHEN "customer"
+                   PERFORM PROCESS-CUSTOMER
                WHEN OTHER
                    PERFORM DISPLAY-MAIN-PAGE
            END-EVALUATE.
 
+       PARSE-QUERY-STRING.
+           MOVE FUNCTION TRIM(WS-QUERY-STRING) TO WS-QUERY-STRING.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-QUERY-STRING))
+               TO WS-QS-LENGTH.
+           MOVE 1 TO WS-QS-POINTER.
+           PERFORM UNTIL WS-QS-POINTER > WS-QS-LENGTH
+               MOVE SPACES TO WS-PAIR
+               UNSTRING WS-QUERY-STRING DELIMITED BY "&"
+                   INTO WS-PAIR
+                   WITH POINTER WS-QS-POINTER
+               END-UNSTRING
+               PERFORM STORE-FORM-FIELD
+           END-PERFORM.
+
+       STORE-FORM-FIELD.
+           MOVE SPACES TO WS-KEY WS-VALUE.
+           UNSTRING WS-PAIR DELIMITED BY "=" INTO WS-KEY WS-VALUE.
+           EVALUATE FUNCTION TRIM(WS-KEY)
+               WHEN "action"
+                   MOVE FUNCTION TRIM(WS-VALUE) TO ACTION
+               WHEN "from"
+                   MOVE FUNCTION NUMVAL(WS-VALUE) TO FROM-ACCOUNT
+               WHEN "to"
+                   MOVE FUNCTION NUMVAL(WS-VALUE) TO TO-ACCOUNT
+               WHEN "amount"
+                   MOVE FUNCTION NUMVAL(WS-VALUE) TO AMOUNT
+               WHEN "pin"
+                   MOVE FUNCTION NUMVAL(WS-VALUE) TO WS-ENTERED-PIN
+               WHEN "account"
+                   MOVE FUNCTION NUMVAL(WS-VALUE) TO
+                       WS-HISTORY-ACCT-ID
+               WHEN "customer"
+                   MOVE FUNCTION NUMVAL(WS-VALUE) TO WS-CUSTOMER-ID
+           END-EVALUATE.
+
+       DISPLAY-TRANSFER-FORM.
+           DISPLAY "<!DOCTYPE html>"
+           DISPLAY "<html lang='fr'>"
+           DISPLAY "<head><meta charset='UTF-8'>"
+           DISPLAY "<title>Virement</title></head>"
+           DISPLAY "<body style='font-family: Arial; background:"
+               " #333; color: #e8e8e8; padding: 20px;'>"
+           DISPLAY "<div class='form-container' style='max-width:"
+               " 500px; margin: 0 auto;'>"
+           DISPLAY "<h2>Virement</h2>"
+           DISPLAY "<form method='post' action='WebBanking.cgi'>"
+           DISPLAY "<input type='hidden' name='action'"
+               " value='transfer'>"
+           DISPLAY "<div class='form-group'>"
+           DISPLAY "<label>Compte source</label>"
+           DISPLAY "<input type='text' name='from' required>"
+           DISPLAY "</div>"
+           DISPLAY "<div class='form-group'>"
+           DISPLAY "<label>Compte destination</label>"
+           DISPLAY "<input type='text' name='to' required>"
+           DISPLAY "</div>"
+           DISPLAY "<div class='form-group'>"
+           DISPLAY "<label>Montant</label>"
+           DISPLAY "<input type='text' name='amount' required>"
+           DISPLAY "</div>"
+           DISPLAY "<div class='form-group'>"
+           DISPLAY "<label>Code PIN</label>"
+           DISPLAY "<input type='password' name='pin' required>"
+           DISPLAY "</div>"
+           DISPLAY "<div class='btn-group'>"
+           DISPLAY "<button type='submit' class='btn'>Valider"
+               "</button>"
+           DISPLAY "<a href='WebBanking.cgi' class='btn"
+               " btn-secondary'>Annuler</a>"
+           DISPLAY "</div>"
+           DISPLAY "</form>"
+           DISPLAY "</div></body></html>".
+
+       DISPLAY-WITHDRAW-FORM.
+           DISPLAY "<!DOCTYPE html>"
+           DISPLAY "<html lang='fr'>"
+           DISPLAY "<head><meta charset='UTF-8'>"
+           DISPLAY "<title>Retrait</title></head>"
+           DISPLAY "<body style='font-family: Arial; background:"
+               " #333; color: #e8e8e8; padding: 20px;'>"
+           DISPLAY "<div class='form-container' style='max-width:"
+               " 500px; margin: 0 auto;'>"
+           DISPLAY "<h2>Retrait</h2>"
+           DISPLAY "<form method='post' action='WebBanking.cgi'>"
+           DISPLAY "<input type='hidden' name='action'"
+               " value='withdraw'>"
+           DISPLAY "<div class='form-group'>"
+           DISPLAY "<label>Compte</label>"
+           DISPLAY "<input type='text' name='from' required>"
+           DISPLAY "</div>"
+           DISPLAY "<div class='form-group'>"
+           DISPLAY "<label>Montant</label>"
+           DISPLAY "<input type='text' name='amount' required>"
+           DISPLAY "</div>"
+           DISPLAY "<div class='form-group'>"
+           DISPLAY "<label>Code PIN</label>"
+           DISPLAY "<input type='password' name='pin' required>"
+           DISPLAY "</div>"
+           DISPLAY "<div class='btn-group'>"
+           DISPLAY "<button type='submit' class='btn'>Valider"
+               "</button>"
+           DISPLAY "<a href='WebBanking.cgi' class='btn"
+               " btn-secondary'>Annuler</a>"
+           DISPLAY "</div>"
+           DISPLAY "</form>"
+           DISPLAY "</div></body></html>".
+
        PROCESS-CONSULT.
            DISPLAY "<!DOCTYPE html>"
            DISPLAY "<html lang='fr'>"
-           DISPLAY "<head><meta charset='UTF-8'><title>Resultat</title></head>"
-           DISPLAY "<body style='font-family: Arial; background: #333; color: #e8e8e8; padding: 20px;'>"
-           DISPLAY "<div style='max-width: 600px; margin: 0 auto; background: #404040; padding: 30px; border-radius: 15px;'>"
+           DISPLAY "<head><meta charset='UTF-8'>"
+           DISPLAY "<title>Resultat</title></head>"
+           DISPLAY "<body style='font-family: Arial; background:"
+               " #333; color: #e8e8e8; padding: 20px;'>"
+           DISPLAY "<div style='max-width: 600px; margin: 0 auto;"
+               " background: #404040; padding: 30px;"
+               " border-radius: 15px;'>"
            DISPLAY "<h2>Consultation du solde</h2>"
-           DISPLAY "<p>Compte " ACCOUNT-1-ID " : " ACCOUNT-1-BALANCE " EUR</p>"
-           DISPLAY "<p>Compte " ACCOUNT-2-ID " : " ACCOUNT-2-BALANCE " EUR</p>"
-           DISPLAY "<a href='WebBanking.cgi' style='color: #4a9eff; text-decoration: none;'>Retour au menu</a>"
+           DISPLAY "<p>Compte " ACCOUNT-1-ID " : " ACCOUNT-1-BALANCE
+               " EUR</p>"
+           DISPLAY "<p>Compte " ACCOUNT-2-ID " : " ACCOUNT-2-BALANCE
+               " EUR</p>"
+           DISPLAY "<a href='WebBanking.cgi' style='color: #4a9eff;"
+               " text-decoration: none;'>Retour au menu</a>"
            DISPLAY "</div></body></html>".
 
-       PROCESS-TRANSFER.
+       PROCESS-HISTORY.
            DISPLAY "<!DOCTYPE html>"
            DISPLAY "<html lang='fr'>"
-           DISPLAY "<head><meta charset='UTF-8'><title>Resultat</title></head>"
-           DISPLAY "<body style='font-family: Arial; background: #333; color: #e8e8e8; padding: 20px;'>"
-           DISPLAY "<div style='max-width: 600px; margin: 0 auto; background: #404040; padding: 30px; border-radius: 15px;'>"
-           DISPLAY "<h2>Virement effectue</h2>"
-           DISPLAY "<p>Virement en cours de traitement...</p>"
-           DISPLAY "<a href='WebBanking.cgi' style='color: #4a9eff; text-decoration: none;'>Retour au menu</a>"
+           DISPLAY "<head><meta charset='UTF-8'>"
+           DISPLAY "<title>Historique</title></head>"
+           DISPLAY "<body style='font-family: Arial; background:"
+               " #333; color: #e8e8e8; padding: 20px;'>"
+           DISPLAY "<div style='max-width: 700px; margin: 0 auto;"
+               " background: #404040; padding: 30px;"
+               " border-radius: 15px;'>"
+           DISPLAY "<h2>Historique du compte " WS-HISTORY-ACCT-ID
+               "</h2>"
+           DISPLAY "<table style='width: 100%; border-collapse:"
+               " collapse;'>"
+           DISPLAY "<tr><th>Date</th><th>Heure</th><th>Type</th>"
+               "<th>Sens</th><th>Montant</th><th>Solde</th></tr>"
+           MOVE 0 TO WS-HISTORY-LINE-COUNT.
+           MOVE "N" TO WS-EOF-LEDGER.
+           OPEN INPUT TRANSACTION-LEDGER.
+           IF WS-LEDGER-FILE-STATUS = "00"
+               PERFORM UNTIL WS-EOF-LEDGER = "Y"
+                   READ TRANSACTION-LEDGER
+                       AT END
+                           MOVE "Y" TO WS-EOF-LEDGER
+                       NOT AT END
+                           PERFORM DISPLAY-HISTORY-ROW-IF-MATCH
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LEDGER
+           END-IF.
+           DISPLAY "</table>".
+           IF WS-HISTORY-LINE-COUNT = 0
+               DISPLAY "<p>Aucune operation trouvee.</p>"
+           END-IF.
+           DISPLAY "<a href='WebBanking.cgi' style='color: #4a9eff;"
+               " text-decoration: none;'>Retour au menu</a>"
            DISPLAY "</div></body></html>".
 
+       PROCESS-CUSTOMER.
+           DISPLAY "<!DOCTYPE html>"
+           DISPLAY "<html lang='fr'>"
+           DISPLAY "<head><meta charset='UTF-8'>"
+           DISPLAY "<title>Comptes du client</title></head>"
+           DISPLAY "<body style='font-family: Arial; background:"
+               " #333; color: #e8e8e8; padding: 20px;'>"
+           DISPLAY "<div style='max-width: 600px; margin: 0 auto;"
+               " background: #404040; padding: 30px;"
+               " border-radius: 15px;'>"
+           MOVE WS-CUSTOMER-ID TO CUST-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-CUSTOMER-FILE-STATUS NOT = "00"
+               DISPLAY "<h2>Client " WS-CUSTOMER-ID " introuvable.</h2>"
+           ELSE
+               DISPLAY "<h2>Comptes du client " CUST-ID " (" CUST-NAME
+                   ")</h2>"
+               IF CUST-ACCOUNT-COUNT = 0
+                   DISPLAY "<p>Aucun compte rattache.</p>"
+               ELSE
+                   PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                       UNTIL WS-CUST-IDX > CUST-ACCOUNT-COUNT
+                       PERFORM DISPLAY-CUSTOMER-ACCOUNT-ROW
+                   END-PERFORM
+               END-IF
+           END-IF.
+           DISPLAY "<a href='WebBanking.cgi' style='color: #4a9eff;"
+               " text-decoration: none;'>Retour au menu</a>"
+           DISPLAY "</div></body></html>".
+
+       DISPLAY-CUSTOMER-ACCOUNT-ROW.
+           MOVE CUST-ACCOUNT-IDS (WS-CUST-IDX) TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               DISPLAY "<p>Compte " ACCT-ID " : " ACCT-BALANCE
+                   " " ACCT-CURRENCY "</p>"
+           END-IF.
+
+       PROCESS-CSV-EXPORT.
+           DISPLAY "Content-Type: text/csv; charset=UTF-8"
+           DISPLAY "Content-Disposition: attachment; filename="
+               """ledger.csv"""
+           DISPLAY ""
+           DISPLAY "Date,Time,Type,Direction,Amount,Balance"
+           MOVE 0 TO WS-HISTORY-LINE-COUNT.
+           MOVE "N" TO WS-EOF-LEDGER.
+           OPEN INPUT TRANSACTION-LEDGER.
+           IF WS-LEDGER-FILE-STATUS = "00"
+               PERFORM UNTIL WS-EOF-LEDGER = "Y"
+                   READ TRANSACTION-LEDGER
+                       AT END
+                           MOVE "Y" TO WS-EOF-LEDGER
+                       NOT AT END
+                           PERFORM DISPLAY-CSV-ROW-IF-MATCH
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LEDGER
+           END-IF.
+
+       DISPLAY-CSV-ROW-IF-MATCH.
+           IF LEDG-ACCT-ID = WS-HISTORY-ACCT-ID
+               DISPLAY LEDG-DATE "," LEDG-TIME "," LEDG-TXN-TYPE ","
+                   LEDG-DIRECTION "," LEDG-AMOUNT "," LEDG-BALANCE
+               ADD 1 TO WS-HISTORY-LINE-COUNT
+           END-IF.
+
+       DISPLAY-HISTORY-ROW-IF-MATCH.
+           IF LEDG-ACCT-ID = WS-HISTORY-ACCT-ID
+               DISPLAY "<tr><td>" LEDG-DATE "</td><td>" LEDG-TIME
+                   "</td><td>" LEDG-TXN-TYPE "</td><td>"
+                   LEDG-DIRECTION "</td><td>" LEDG-AMOUNT
+                   "</td><td>" LEDG-BALANCE "</td></tr>"
+               ADD 1 TO WS-HISTORY-LINE-COUNT
+           END-IF.
+
+       PROCESS-TRANSFER.
+           PERFORM LOAD-FROM-ACCOUNT.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               MOVE RC-UNKNOWN-ACCOUNT TO ERROR-CODE
+           ELSE
+               IF WS-FROM-PIN NOT = WS-ENTERED-PIN
+                   MOVE RC-AUTHENTICATION-FAILED TO ERROR-CODE
+               ELSE
+                   PERFORM LOAD-TO-ACCOUNT
+                   IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+                       MOVE RC-UNKNOWN-ACCOUNT TO ERROR-CODE
+                   ELSE
+                       CALL "Transfer" USING FROM-ACCOUNT TO-ACCOUNT
+                           WS-FROM-BALANCE WS-TO-BALANCE
+                           WS-FROM-STATUS WS-TO-STATUS
+                           WS-FROM-CURRENCY WS-TO-CURRENCY AMOUNT
+                           WS-FROM-DAILY-LIMIT WS-FROM-TXN-LIMIT
+                           WS-FROM-DAILY-TOTAL WS-FROM-MIN-BALANCE
+                           WS-FROM-OVERDRAFT-LIMIT
+                           WS-FROM-APPROVAL-THRESHOLD WS-PT-APPROVED
+                           ERROR-CODE
+                       IF ERROR-CODE = RC-SUCCESS
+                           PERFORM STORE-FROM-ACCOUNT
+                           IF ERROR-CODE = RC-SUCCESS
+                               PERFORM STORE-TO-ACCOUNT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM DISPLAY-TRANSFER-RESULT.
+
        PROCESS-WITHDRAW.
+           PERFORM LOAD-FROM-ACCOUNT.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               MOVE RC-UNKNOWN-ACCOUNT TO ERROR-CODE
+           ELSE
+               IF WS-FROM-PIN NOT = WS-ENTERED-PIN
+                   MOVE RC-AUTHENTICATION-FAILED TO ERROR-CODE
+               ELSE
+                   CALL "Withdrawal" USING FROM-ACCOUNT
+                       WS-FROM-BALANCE WS-FROM-STATUS AMOUNT
+                       WS-FROM-DAILY-LIMIT WS-FROM-TXN-LIMIT
+                       WS-FROM-DAILY-TOTAL WS-FROM-MIN-BALANCE
+                       WS-FROM-OVERDRAFT-LIMIT ERROR-CODE
+                   IF ERROR-CODE = RC-SUCCESS
+                       PERFORM STORE-FROM-ACCOUNT
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM DISPLAY-WITHDRAW-RESULT.
+
+       LOAD-FROM-ACCOUNT.
+           MOVE FROM-ACCOUNT TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO WS-FROM-BALANCE
+               MOVE ACCT-STATUS TO WS-FROM-STATUS
+               MOVE ACCT-DAILY-LIMIT TO WS-FROM-DAILY-LIMIT
+               MOVE ACCT-TXN-LIMIT TO WS-FROM-TXN-LIMIT
+               MOVE ACCT-DAILY-TOTAL TO WS-FROM-DAILY-TOTAL
+               MOVE ACCT-PIN TO WS-FROM-PIN
+               MOVE ACCT-MIN-BALANCE TO WS-FROM-MIN-BALANCE
+               MOVE ACCT-OVERDRAFT-LIMIT TO WS-FROM-OVERDRAFT-LIMIT
+               MOVE ACCT-APPROVAL-THRESHOLD TO
+                   WS-FROM-APPROVAL-THRESHOLD
+               MOVE ACCT-CURRENCY TO WS-FROM-CURRENCY
+               MOVE ACCT-VERSION TO WS-FROM-VERSION
+               IF ACCT-DAILY-DATE NOT = WS-TODAY
+                   MOVE 0 TO WS-FROM-DAILY-TOTAL
+               END-IF
+           END-IF.
+
+       LOAD-TO-ACCOUNT.
+           MOVE TO-ACCOUNT TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO WS-TO-BALANCE
+               MOVE ACCT-STATUS TO WS-TO-STATUS
+               MOVE ACCT-CURRENCY TO WS-TO-CURRENCY
+               MOVE ACCT-VERSION TO WS-TO-VERSION
+           END-IF.
+
+       STORE-FROM-ACCOUNT.
+           MOVE FROM-ACCOUNT TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               IF ACCT-VERSION NOT = WS-FROM-VERSION
+                   MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+               ELSE
+                   MOVE WS-FROM-BALANCE TO ACCT-BALANCE
+                   MOVE WS-FROM-DAILY-TOTAL TO ACCT-DAILY-TOTAL
+                   MOVE WS-TODAY TO ACCT-DAILY-DATE
+                   ADD 1 TO ACCT-VERSION
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to persist account "
+                               FROM-ACCOUNT
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       STORE-TO-ACCOUNT.
+           MOVE TO-ACCOUNT TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCOUNT-FILE-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               IF ACCT-VERSION NOT = WS-TO-VERSION
+                   MOVE RC-CONCURRENT-UPDATE TO ERROR-CODE
+               ELSE
+                   MOVE WS-TO-BALANCE TO ACCT-BALANCE
+                   ADD 1 TO ACCT-VERSION
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to persist account "
+                               TO-ACCOUNT
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       DISPLAY-TRANSFER-RESULT.
            DISPLAY "<!DOCTYPE html>"
            DISPLAY "<html lang='fr'>"
-           DISPLAY "<head><meta charset='UTF-8'><title>Resultat</title></head>"
-           DISPLAY "<body style='font-family: Arial; background: #333; color: #e8e8e8; padding: 20px;'>"
-           DISPLAY "<div style='max-width: 600px; margin: 0 auto; background: #404040; padding: 30px; border-radius: 15px;'>"
-           DISPLAY "<h2>Retrait effectue</h2>"
-           DISPLAY "<p>Retrait en cours de traitement...</p>"
-           DISPLAY "<a href='WebBanking.cgi' style='color: #4a9eff; text-decoration: none;'>Retour au menu</a>"
-           DISPLAY "</div></body></html>".
\ No newline at end of file
+           DISPLAY "<head><meta charset='UTF-8'>"
+           DISPLAY "<title>Resultat</title></head>"
+           DISPLAY "<body style='font-family: Arial; background:"
+               " #333; color: #e8e8e8; padding: 20px;'>"
+           DISPLAY "<div style='max-width: 600px; margin: 0 auto;"
+               " background: #404040; padding: 30px;"
+               " border-radius: 15px;'>"
+           IF ERROR-CODE = RC-SUCCESS
+               DISPLAY "<h2>Virement effectue</h2>"
+               DISPLAY "<p>" AMOUNT " EUR vire du compte "
+                   FROM-ACCOUNT " vers le compte " TO-ACCOUNT
+                   "</p>"
+           ELSE
+               CALL "ReasonMessage" USING ERROR-CODE WS-ERROR-MESSAGE
+               DISPLAY "<h2>Virement refuse</h2>"
+               DISPLAY "<p>Code d'erreur : " ERROR-CODE " - "
+                   WS-ERROR-MESSAGE "</p>"
+           END-IF.
+           DISPLAY "<a href='WebBanking.cgi' style='color: #4a9eff;"
+               " text-decoration: none;'>Retour au menu</a>"
+           DISPLAY "</div></body></html>".
+
+       DISPLAY-WITHDRAW-RESULT.
+           DISPLAY "<!DOCTYPE html>"
+           DISPLAY "<html lang='fr'>"
+           DISPLAY "<head><meta charset='UTF-8'>"
+           DISPLAY "<title>Resultat</title></head>"
+           DISPLAY "<body style='font-family: Arial; background:"
+               " #333; color: #e8e8e8; padding: 20px;'>"
+           DISPLAY "<div style='max-width: 600px; margin: 0 auto;"
+               " background: #404040; padding: 30px;"
+               " border-radius: 15px;'>"
+           IF ERROR-CODE = RC-SUCCESS
+               DISPLAY "<h2>Retrait effectue</h2>"
+               DISPLAY "<p>" AMOUNT " EUR retire du compte "
+                   FROM-ACCOUNT "</p>"
+           ELSE
+               CALL "ReasonMessage" USING ERROR-CODE WS-ERROR-MESSAGE
+               DISPLAY "<h2>Retrait refuse</h2>"
+               DISPLAY "<p>Code d'erreur : " ERROR-CODE " - "
+                   WS-ERROR-MESSAGE "</p>"
+           END-IF.
+           DISPLAY "<a href='WebBanking.cgi' style='color: #4a9eff;"
+               " text-decoration: none;'>Retour au menu</a>"
+           DISPLAY "</div></body></html>".
