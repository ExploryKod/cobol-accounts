@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StandingOrderMaintenance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "StandingOrderFileControl.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STANDING-ORDER-FILE.
+           COPY "StandingOrderRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-STANDING-ORDER-FILE-STATUS PIC X(2).
+       01 WS-TODAY                PIC 9(8).
+       01 USER-CHOICE             PIC X(1).
+       01 END-PROG                PIC 9(1) VALUE 0.
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN I-O STANDING-ORDER-FILE.
+           IF WS-STANDING-ORDER-FILE-STATUS = "35"
+               OPEN OUTPUT STANDING-ORDER-FILE
+               CLOSE STANDING-ORDER-FILE
+               OPEN I-O STANDING-ORDER-FILE
+           END-IF.
+           GO TO MAIN-LOOP.
+
+       MAIN-LOOP.
+           DISPLAY "Standing Order Maintenance Menu:".
+           DISPLAY "1. Create new standing order".
+           DISPLAY "2. Stop existing standing order".
+           DISPLAY "3. Quitter".
+           ACCEPT USER-CHOICE.
+           EVALUATE USER-CHOICE
+               WHEN "1"
+                   PERFORM CREATE-STANDING-ORDER
+               WHEN "2"
+                   PERFORM STOP-STANDING-ORDER
+               WHEN "3"
+                   MOVE 1 TO END-PROG
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+           IF END-PROG NOT = 1
+               GO TO MAIN-LOOP
+           END-IF.
+           CLOSE STANDING-ORDER-FILE.
+           STOP RUN.
+
+       CREATE-STANDING-ORDER.
+           DISPLAY "Enter new standing order id: ".
+           ACCEPT SO-ID.
+           READ STANDING-ORDER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-STANDING-ORDER-FILE-STATUS = "00"
+               DISPLAY "Error: standing order " SO-ID
+                   " already exists."
+           ELSE
+               DISPLAY "Enter source account id: "
+               ACCEPT SO-FROM-ACCT-ID
+               DISPLAY "Enter destination account id: "
+               ACCEPT SO-TO-ACCT-ID
+               DISPLAY "Enter amount: "
+               ACCEPT SO-AMOUNT
+               DISPLAY "Enter frequency, M monthly or W weekly: "
+               ACCEPT SO-FREQUENCY
+               IF SO-FREQUENCY = "M"
+                   DISPLAY "Enter day of month it runs on: "
+                   ACCEPT SO-DAY-OF-MONTH
+               ELSE
+                   MOVE 0 TO SO-DAY-OF-MONTH
+               END-IF
+               DISPLAY "Enter first run date (YYYYMMDD): "
+               ACCEPT SO-NEXT-RUN-DATE
+               MOVE "A" TO SO-STATUS
+               WRITE STANDING-ORDER-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to create standing order "
+                           SO-ID
+                   NOT INVALID KEY
+                       DISPLAY "Standing order " SO-ID
+                           " created, first run " SO-NEXT-RUN-DATE
+               END-WRITE
+           END-IF.
+
+       STOP-STANDING-ORDER.
+           DISPLAY "Enter standing order id to stop: ".
+           ACCEPT SO-ID.
+           READ STANDING-ORDER-FILE
+               INVALID KEY
+                   DISPLAY "Error: standing order " SO-ID
+                       " not found."
+           END-READ.
+           IF WS-STANDING-ORDER-FILE-STATUS = "00"
+               MOVE "X" TO SO-STATUS
+               REWRITE STANDING-ORDER-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to stop standing order " SO-ID
+                   NOT INVALID KEY
+                       DISPLAY "Standing order " SO-ID " stopped."
+               END-REWRITE
+           END-IF.
