@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestAccrual.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AccountFileControl.cpy".
+           COPY "LedgerFileControl.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "AccountRecord.cpy".
+       FD  TRANSACTION-LEDGER.
+           COPY "LedgerRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-FILE-STATUS    PIC X(2).
+       01 WS-LEDGER-FILE-STATUS     PIC X(2).
+       01 WS-EOF-ACCOUNTS           PIC X(1) VALUE "N".
+       01 WS-INTEREST-RATE          PIC 9V9(4).
+      *    "S" savings accrues 0.50% monthly, "C" checking accrues
+      *    none - set by account type in SET-INTEREST-RATE.
+       01 WS-INTEREST-AMOUNT        PIC 9(5)V99.
+       01 WS-NEW-BALANCE            PIC 9(5)V99.
+       01 WS-ACCOUNT-COUNT          PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       START-ACCRUAL.
+           DISPLAY "Monthly interest accrual starting.".
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           MOVE LOW-VALUES TO ACCT-ID.
+           START ACCOUNT-MASTER-FILE KEY IS NOT LESS THAN ACCT-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-ACCOUNTS
+           END-START.
+           PERFORM UNTIL WS-EOF-ACCOUNTS = "Y"
+               READ ACCOUNT-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-ACCOUNTS
+                   NOT AT END
+                       IF ACCT-STATUS = "A"
+                           PERFORM ACCRUE-INTEREST-FOR-ACCOUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-MASTER-FILE.
+           DISPLAY "Interest accrued on " WS-ACCOUNT-COUNT
+               " account(s).".
+           STOP RUN.
+
+       ACCRUE-INTEREST-FOR-ACCOUNT.
+           PERFORM SET-INTEREST-RATE.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               ACCT-BALANCE * WS-INTEREST-RATE.
+           IF WS-INTEREST-AMOUNT > 0
+               COMPUTE WS-NEW-BALANCE =
+                   ACCT-BALANCE + WS-INTEREST-AMOUNT
+               MOVE WS-NEW-BALANCE TO ACCT-BALANCE
+               ADD 1 TO ACCT-VERSION
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to post interest for account "
+                           ACCT-ID
+               END-REWRITE
+               DISPLAY "Account " ACCT-ID " credited interest "
+                   WS-INTEREST-AMOUNT " new balance " ACCT-BALANCE
+               ADD 1 TO WS-ACCOUNT-COUNT
+               PERFORM WRITE-INTEREST-LEDGER-ENTRY
+           END-IF.
+
+       SET-INTEREST-RATE.
+           EVALUATE ACCT-TYPE
+               WHEN "S"
+                   MOVE 0.0050 TO WS-INTEREST-RATE
+               WHEN OTHER
+                   MOVE 0 TO WS-INTEREST-RATE
+           END-EVALUATE.
+
+       WRITE-INTEREST-LEDGER-ENTRY.
+           OPEN EXTEND TRANSACTION-LEDGER.
+           ACCEPT LEDG-DATE FROM DATE YYYYMMDD.
+           ACCEPT LEDG-TIME FROM TIME.
+           MOVE ACCT-ID TO LEDG-ACCT-ID.
+           MOVE "INTEREST" TO LEDG-TXN-TYPE.
+           MOVE "CREDIT" TO LEDG-DIRECTION.
+           MOVE WS-INTEREST-AMOUNT TO LEDG-AMOUNT.
+           MOVE ACCT-BALANCE TO LEDG-BALANCE.
+           WRITE LEDGER-RECORD.
+           CLOSE TRANSACTION-LEDGER.
