@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Deposit.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "LedgerFileControl.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LEDGER.
+           COPY "LedgerRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "ReasonCodes.cpy".
+       01 WS-LEDGER-FILE-STATUS PIC X(2).
+       01 AMOUNT PIC 9(5)V99.
+       01 RESULT-BALANCE PIC 9(5)V99.
+
+       LINKAGE SECTION.
+       01 ACCOUNT-1-ID  PIC 9(5).
+       01 ACCOUNT-1-BALANCE       PIC 9(5)V99.
+       01 ACCOUNT-1-STATUS        PIC X(1).
+       01 ERROR-CODE   PIC 9(2).
+
+       PROCEDURE DIVISION USING ACCOUNT-1-ID ACCOUNT-1-BALANCE
+           ACCOUNT-1-STATUS ERROR-CODE.
+           IF ACCOUNT-1-STATUS = "C"
+               DISPLAY "Error: account " ACCOUNT-1-ID " is closed."
+               MOVE RC-ACCOUNT-CLOSED TO ERROR-CODE
+               GOBACK
+           END-IF.
+           IF ACCOUNT-1-STATUS = "F"
+               DISPLAY "Error: account " ACCOUNT-1-ID " is frozen."
+               MOVE RC-ACCOUNT-FROZEN TO ERROR-CODE
+               GOBACK
+           END-IF.
+           DISPLAY "Enter amount to deposit: ".
+           ACCEPT AMOUNT.
+           IF AMOUNT IS NOT NUMERIC OR AMOUNT = 0
+               DISPLAY "Error: invalid amount."
+               MOVE RC-INVALID-AMOUNT TO ERROR-CODE
+               GOBACK
+           END-IF.
+           DISPLAY "Depositing " AMOUNT " into account " ACCOUNT-1-ID.
+
+           COMPUTE RESULT-BALANCE = ACCOUNT-1-BALANCE + AMOUNT.
+           MOVE RESULT-BALANCE TO ACCOUNT-1-BALANCE.
+           DISPLAY "New balance for account " ACCOUNT-1-ID
+               " : " ACCOUNT-1-BALANCE.
+           MOVE RC-SUCCESS TO ERROR-CODE.
+           PERFORM WRITE-LEDGER-ENTRY.
+
+           DISPLAY "Deposit action completed.".
+           GOBACK.
+
+       WRITE-LEDGER-ENTRY.
+           OPEN EXTEND TRANSACTION-LEDGER.
+           ACCEPT LEDG-DATE FROM DATE YYYYMMDD.
+           ACCEPT LEDG-TIME FROM TIME.
+           MOVE ACCOUNT-1-ID TO LEDG-ACCT-ID.
+           MOVE "DEPOSIT" TO LEDG-TXN-TYPE.
+           MOVE "CREDIT" TO LEDG-DIRECTION.
+           MOVE AMOUNT TO LEDG-AMOUNT.
+           MOVE ACCOUNT-1-BALANCE TO LEDG-BALANCE.
+           WRITE LEDGER-RECORD.
+           CLOSE TRANSACTION-LEDGER.
