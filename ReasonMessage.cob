@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReasonMessage.
+
+      ******************************************************************
+      * Looks up the human-readable text for a ReasonCodes.cpy value.
+      * Shared by every caller (web front end today) that needs to
+      * show the actual reason for a rejection instead of a bare code.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "ReasonCodes.cpy".
+
+       LINKAGE SECTION.
+       01 RM-ERROR-CODE PIC 9(2).
+       01 RM-MESSAGE     PIC X(40).
+
+       PROCEDURE DIVISION USING RM-ERROR-CODE RM-MESSAGE.
+           EVALUATE RM-ERROR-CODE
+               WHEN RC-SUCCESS
+                   MOVE "Transaction successful." TO RM-MESSAGE
+               WHEN RC-INSUFFICIENT-FUNDS
+                   MOVE "Insufficient funds." TO RM-MESSAGE
+               WHEN RC-UNKNOWN-ACCOUNT
+                   MOVE "Unknown account." TO RM-MESSAGE
+               WHEN RC-INVALID-AMOUNT
+                   MOVE "Invalid amount." TO RM-MESSAGE
+               WHEN RC-ACCOUNT-CLOSED
+                   MOVE "Account is closed." TO RM-MESSAGE
+               WHEN RC-ACCOUNT-FROZEN
+                   MOVE "Account is frozen." TO RM-MESSAGE
+               WHEN RC-DAILY-LIMIT-EXCEEDED
+                   MOVE "Daily transaction limit exceeded." TO
+                       RM-MESSAGE
+               WHEN RC-TRANSACTION-LIMIT-EXCEEDED
+                   MOVE "Per-transaction limit exceeded." TO RM-MESSAGE
+               WHEN RC-BELOW-MINIMUM-BALANCE
+                   MOVE "Below minimum balance/overdraft limit." TO
+                       RM-MESSAGE
+               WHEN RC-AUTHENTICATION-FAILED
+                   MOVE "Incorrect PIN." TO RM-MESSAGE
+               WHEN RC-PENDING-APPROVAL
+                   MOVE "Exceeds approval threshold, pending." TO
+                       RM-MESSAGE
+               WHEN RC-CURRENCY-MISMATCH
+                   MOVE "Accounts use different currencies." TO
+                       RM-MESSAGE
+               WHEN RC-CONCURRENT-UPDATE
+                   MOVE "Updated by another process, retry." TO
+                       RM-MESSAGE
+               WHEN OTHER
+                   MOVE "Unknown error." TO RM-MESSAGE
+           END-EVALUATE.
+           GOBACK.
