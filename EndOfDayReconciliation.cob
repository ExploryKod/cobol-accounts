@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EndOfDayReconciliation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "LedgerFileControl.cpy".
+           COPY "AccountFileControl.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LEDGER.
+           COPY "LedgerRecord.cpy".
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "AccountRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-LEDGER-FILE-STATUS     PIC X(2).
+       01 WS-ACCOUNT-FILE-STATUS    PIC X(2).
+       01 WS-TODAY                  PIC 9(8).
+       01 WS-EOF-LEDGER             PIC X(1) VALUE "N".
+       01 WS-MATCH-COUNT            PIC 9(5) VALUE 0.
+       01 WS-MISMATCH-COUNT         PIC 9(5) VALUE 0.
+       01 WS-TABLE-IDX              PIC 9(3) VALUE 0.
+       01 WS-SEARCH-IDX             PIC 9(3).
+       01 WS-LEDG-DELTA             PIC S9(7)V99.
+       01 WS-EXPECTED-CLOSING       PIC S9(7)V99.
+
+       01 ACCT-TRACK-TABLE.
+           05 ACCT-TRACK-ENTRY OCCURS 100 TIMES
+                   INDEXED BY ACCT-TRACK-IDX.
+               10 ACCT-TRACK-ID         PIC 9(5).
+               10 ACCT-TRACK-OPENING    PIC S9(7)V99.
+               10 ACCT-TRACK-DELTA      PIC S9(7)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       START-RECONCILIATION.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           DISPLAY "End-of-day reconciliation for " WS-TODAY.
+           OPEN INPUT TRANSACTION-LEDGER.
+           IF WS-LEDGER-FILE-STATUS NOT = "00"
+               DISPLAY "No ledger entries to reconcile."
+           ELSE
+               PERFORM UNTIL WS-EOF-LEDGER = "Y"
+                   READ TRANSACTION-LEDGER
+                       AT END
+                           MOVE "Y" TO WS-EOF-LEDGER
+                       NOT AT END
+                           IF LEDG-DATE = WS-TODAY
+                               PERFORM ACCUMULATE-LEDGER-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LEDGER
+           END-IF.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+           PERFORM VERIFY-EACH-TRACKED-ACCOUNT.
+           CLOSE ACCOUNT-MASTER-FILE.
+           DISPLAY "Reconciliation complete: " WS-MATCH-COUNT
+               " matched, " WS-MISMATCH-COUNT " mismatched.".
+           STOP RUN.
+
+       ACCUMULATE-LEDGER-ENTRY.
+      *    Reduce this entry to a signed delta (+ for CREDIT, - for
+      *    DEBIT) so the day's movements can be summed independently
+      *    of whatever balance Transfer/Withdrawal/Deposit itself
+      *    computed and wrote - that is what lets this check catch an
+      *    arithmetic bug in one of those programs instead of just
+      *    re-deriving the same number it is trying to verify.
+           IF LEDG-DIRECTION = "CREDIT"
+               MOVE LEDG-AMOUNT TO WS-LEDG-DELTA
+           ELSE
+               COMPUTE WS-LEDG-DELTA = LEDG-AMOUNT * -1
+           END-IF.
+           SET ACCT-TRACK-IDX TO 1.
+           SEARCH ACCT-TRACK-ENTRY
+               AT END
+                   IF WS-TABLE-IDX >= 100
+                       DISPLAY "Error: more than 100 distinct accounts "
+                           "posted today; account " LEDG-ACCT-ID
+                           " dropped from reconciliation."
+                   ELSE
+                       ADD 1 TO WS-TABLE-IDX
+                       SET ACCT-TRACK-IDX TO WS-TABLE-IDX
+                       MOVE LEDG-ACCT-ID TO
+                           ACCT-TRACK-ID (ACCT-TRACK-IDX)
+      *                    This is the first entry seen today for the
+      *                    account, so the balance it carries is the
+      *                    closing balance of that one entry - work
+      *                    backward by its own delta to get the
+      *                    account's opening balance for today.
+                       COMPUTE ACCT-TRACK-OPENING (ACCT-TRACK-IDX) =
+                           LEDG-BALANCE - WS-LEDG-DELTA
+                       MOVE WS-LEDG-DELTA TO
+                           ACCT-TRACK-DELTA (ACCT-TRACK-IDX)
+                   END-IF
+               WHEN ACCT-TRACK-ID (ACCT-TRACK-IDX) = LEDG-ACCT-ID
+                   ADD WS-LEDG-DELTA TO
+                       ACCT-TRACK-DELTA (ACCT-TRACK-IDX)
+           END-SEARCH.
+
+       VERIFY-EACH-TRACKED-ACCOUNT.
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-TABLE-IDX
+               MOVE ACCT-TRACK-ID (WS-SEARCH-IDX) TO ACCT-ID
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Account " ACCT-ID
+                           " in ledger but not on ACCOUNT-MASTER."
+                       ADD 1 TO WS-MISMATCH-COUNT
+               END-READ
+               IF WS-ACCOUNT-FILE-STATUS = "00"
+                   COMPUTE WS-EXPECTED-CLOSING =
+                       ACCT-TRACK-OPENING (WS-SEARCH-IDX) +
+                       ACCT-TRACK-DELTA (WS-SEARCH-IDX)
+                   IF ACCT-BALANCE = WS-EXPECTED-CLOSING
+                       DISPLAY "Account " ACCT-ID
+                           " reconciled, balance " ACCT-BALANCE
+                       ADD 1 TO WS-MATCH-COUNT
+                   ELSE
+                       DISPLAY "MISMATCH account " ACCT-ID
+                           ": ledger entries imply closing balance "
+                           WS-EXPECTED-CLOSING
+                           " but master shows " ACCT-BALANCE
+                       ADD 1 TO WS-MISMATCH-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
